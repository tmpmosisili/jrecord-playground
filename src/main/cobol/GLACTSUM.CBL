@@ -0,0 +1,299 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLACTSUM
+000120** DAILY GL ACTIVITY SUMMARY REPORT FOR THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLACTSUM.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  SUMMARIZES VOLUME AND
+000270*                  DOLLAR ACTIVITY BY GLI-BRANCH, GLI-SUBPROD-
+000280*                  CODE AND GLI-APPL-ID / GLI-FUNC-ID FOR THE
+000290*                  DAILY ACTIVITY REVIEW DISTRIBUTION.
+000300*----------------------------------------------------------------
+000310 
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+000360 SPECIAL-NAMES.
+000370     C01 IS TOP-OF-PAGE.
+000380 
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000420         ORGANIZATION IS SEQUENTIAL
+000430         ACCESS MODE IS SEQUENTIAL
+000440         FILE STATUS IS GLX-DETAIL-STATUS.
+000450 
+000460     SELECT GL-SUMMARY-RPT ASSIGN TO GLSUMRPT
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS GLX-RPT-STATUS.
+000490 
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520*----------------------------------------------------------------
+000530*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000540*----------------------------------------------------------------
+000550 FD  GL-DETAIL-FILE
+000560     RECORDING MODE IS F
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY "POW_GL_Detail_Output".
+000590 
+000600*----------------------------------------------------------------
+000610*OUTPUT ACTIVITY SUMMARY REPORT
+000620*----------------------------------------------------------------
+000630 FD  GL-SUMMARY-RPT
+000640     RECORDING MODE IS F
+000650     LABEL RECORDS ARE OMITTED.
+000660 01  SUM-RPT-LINE                      PIC X(132).
+000670 
+000680 WORKING-STORAGE SECTION.
+000690*----------------------------------------------------------------
+000700*SWITCHES AND COUNTERS
+000710*----------------------------------------------------------------
+000720 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000730     88  GLX-DETAIL-OK                         VALUE "00".
+000740     88  GLX-DETAIL-EOF                         VALUE "10".
+000750 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000760 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000770     88  GLX-EOF-REACHED                        VALUE "Y".
+000780 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000790 77  GLX-CTL-COUNT                  PIC S9(04) COMP   VALUE ZERO.
+000800 77  GLX-CTL-MAX                    PIC S9(04) COMP   VALUE 3000.
+000810 77  GLX-TABLE-FULL-SW              PIC X(01) VALUE "N".
+000820     88  GLX-TABLE-FULL                         VALUE "Y".
+000825 77  GLX-ENTRY-FOUND-SW             PIC X(01) VALUE "Y".
+000828     88  GLX-ENTRY-FOUND                         VALUE "Y".
+000830 77  GLX-TOT-VOLUME                 PIC S9(09) COMP-3 VALUE ZERO.
+000840 77  GLX-TOT-AMOUNT               PIC S9(13)V99 COMP-3 VALUE ZERO.
+000850 
+000860*----------------------------------------------------------------
+000870*ACTIVITY SUMMARY TABLE - ONE ENTRY PER BRANCH / SUBPROD-CODE /
+000880*APPL-ID / FUNC-ID COMBINATION
+000890*----------------------------------------------------------------
+000900 01  GLX-SUM-TABLE.
+000910     05  GLX-SUM-ENTRY OCCURS 1 TO 3000 TIMES
+000920             DEPENDING ON GLX-CTL-COUNT
+000930             INDEXED BY GLX-IX.
+000940         10  GLX-SUM-BRANCH           PIC S9(05) COMP-3.
+000950         10  GLX-SUM-SUBPROD          PIC X(02).
+000960         10  GLX-SUM-APPL-ID          PIC X(02).
+000970         10  GLX-SUM-FUNC-ID          PIC X(02).
+000980         10  GLX-SUM-VOL-DR           PIC S9(07) COMP-3.
+000990         10  GLX-SUM-VOL-CR           PIC S9(07) COMP-3.
+001000         10  GLX-SUM-AMT-DR           PIC S9(11)V99 COMP-3.
+001010         10  GLX-SUM-AMT-CR           PIC S9(11)V99 COMP-3.
+001020 
+001030*----------------------------------------------------------------
+001040*REPORT LINE WORK AREAS
+001050*----------------------------------------------------------------
+001060 01  GLX-HDG-LINE-1.
+001070     05  FILLER                     PIC X(32)
+001080             VALUE "GL DAILY ACTIVITY SUMMARY REPORT".
+001090     05  FILLER                     PIC X(100) VALUE SPACES.
+001100 
+001110 01  GLX-HDG-LINE-2.
+001120     05  FILLER                     PIC X(09) VALUE "BRANCH".
+001130     05  FILLER                     PIC X(08) VALUE "SUBPROD".
+001140     05  FILLER                     PIC X(07) VALUE "APPL".
+001150     05  FILLER                     PIC X(07) VALUE "FUNC".
+001160     05  FILLER                     PIC X(10) VALUE "DR VOL".
+001170     05  FILLER                     PIC X(10) VALUE "CR VOL".
+001180     05  FILLER                    PIC X(18) VALUE "DEBIT AMOUNT".
+001190     05  FILLER                   PIC X(18) VALUE "CREDIT AMOUNT".
+001200     05  FILLER                     PIC X(30) VALUE SPACES.
+001210 
+001220 01  GLX-DETAIL-LINE.
+001230     05  GLX-DL-BRANCH              PIC ZZZZ9.
+001240     05  FILLER                     PIC X(04) VALUE SPACES.
+001250     05  GLX-DL-SUBPROD             PIC XX.
+001260     05  FILLER                     PIC X(06) VALUE SPACES.
+001270     05  GLX-DL-APPL-ID             PIC XX.
+001280     05  FILLER                     PIC X(05) VALUE SPACES.
+001290     05  GLX-DL-FUNC-ID             PIC XX.
+001300     05  FILLER                     PIC X(05) VALUE SPACES.
+001310     05  GLX-DL-VOL-DR              PIC ZZZ,ZZ9.
+001320     05  FILLER                     PIC X(03) VALUE SPACES.
+001330     05  GLX-DL-VOL-CR              PIC ZZZ,ZZ9.
+001340     05  FILLER                     PIC X(03) VALUE SPACES.
+001350     05  GLX-DL-AMT-DR              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001360     05  FILLER                     PIC X(03) VALUE SPACES.
+001370     05  GLX-DL-AMT-CR              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001380     05  FILLER                     PIC X(10) VALUE SPACES.
+001390 
+001400 01  GLX-TOTAL-LINE.
+001410     05  FILLER      PIC X(30) VALUE "GRAND TOTAL VOLUME/AMOUNT:".
+001420     05  GLX-TL-VOLUME              PIC ZZZ,ZZZ,ZZ9.
+001430     05  FILLER                     PIC X(04) VALUE SPACES.
+001440     05  GLX-TL-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001450     05  FILLER                     PIC X(50) VALUE SPACES.
+001460 
+001470 PROCEDURE DIVISION.
+001480*----------------------------------------------------------------
+001490*0000-MAINLINE
+001500*----------------------------------------------------------------
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001530     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001540         UNTIL GLX-EOF-REACHED.
+001550     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+001560     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001570     STOP RUN.
+001580 
+001590*----------------------------------------------------------------
+001600*1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ
+001610*----------------------------------------------------------------
+001620 1000-INITIALIZE.
+001630     OPEN INPUT  GL-DETAIL-FILE.
+001640     OPEN OUTPUT GL-SUMMARY-RPT.
+001650     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001660         DISPLAY "GLACTSUM - OPEN ERROR ON GL-DETAIL-FILE "
+001670             GLX-DETAIL-STATUS
+001675         MOVE "Y" TO GLX-EOF-SWITCH
+001680         GO TO 1000-EXIT
+001690     END-IF.
+001700     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001710 1000-EXIT.
+001720     EXIT.
+001730 
+001740*----------------------------------------------------------------
+001750*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD
+001760*----------------------------------------------------------------
+001770 2000-PROCESS-FILE.
+001780     ADD 1 TO GLX-RECORDS-READ.
+001790     PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT.
+001800     PERFORM 2300-ACCUMULATE-ENTRY THRU 2300-EXIT.
+001810     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001820 2000-EXIT.
+001830     EXIT.
+001840 
+001850*----------------------------------------------------------------
+001860*2100-READ-DETAIL
+001870*----------------------------------------------------------------
+001880 2100-READ-DETAIL.
+001890     READ GL-DETAIL-FILE
+001900         AT END
+001910             MOVE "Y" TO GLX-EOF-SWITCH
+001920     END-READ.
+001930 2100-EXIT.
+001940     EXIT.
+001950 
+001960*----------------------------------------------------------------
+001970*2200-FIND-OR-ADD-ENTRY - LOCATE THE TABLE ROW FOR THIS
+001980*BRANCH / SUBPROD-CODE / APPL-ID / FUNC-ID COMBINATION, ADDING A
+001990*NEW ROW WHEN NOT FOUND
+002000*----------------------------------------------------------------
+002010 2200-FIND-OR-ADD-ENTRY.
+002015     MOVE "Y" TO GLX-ENTRY-FOUND-SW.
+002020     SET GLX-IX TO 1.
+002030     SEARCH GLX-SUM-ENTRY
+002040         AT END
+002050             PERFORM 2210-ADD-ENTRY THRU 2210-EXIT
+002060         WHEN GLX-SUM-BRANCH (GLX-IX) = GLI-BRANCH
+002070          AND GLX-SUM-SUBPROD (GLX-IX) = GLI-SUBPROD-CODE
+002080          AND GLX-SUM-APPL-ID (GLX-IX) = GLI-APPL-ID
+002090          AND GLX-SUM-FUNC-ID (GLX-IX) = GLI-FUNC-ID
+002100             CONTINUE
+002110     END-SEARCH.
+002120 2200-EXIT.
+002130     EXIT.
+002140 
+002150*----------------------------------------------------------------
+002160*2210-ADD-ENTRY - APPEND A NEW ROW AT THE END OF THE TABLE
+002170*----------------------------------------------------------------
+002180 2210-ADD-ENTRY.
+002190     IF GLX-CTL-COUNT NOT < GLX-CTL-MAX
+002200         MOVE "Y" TO GLX-TABLE-FULL-SW
+002205         MOVE "N" TO GLX-ENTRY-FOUND-SW
+002210         DISPLAY "GLACTSUM - SUMMARY TABLE FULL AT "
+002220             GLX-CTL-MAX " ENTRIES - REPORT INCOMPLETE"
+002230         GO TO 2210-EXIT
+002240     END-IF.
+002250     ADD 1 TO GLX-CTL-COUNT.
+002260     SET GLX-IX TO GLX-CTL-COUNT.
+002270     MOVE GLI-BRANCH       TO GLX-SUM-BRANCH (GLX-IX).
+002280     MOVE GLI-SUBPROD-CODE TO GLX-SUM-SUBPROD (GLX-IX).
+002290     MOVE GLI-APPL-ID      TO GLX-SUM-APPL-ID (GLX-IX).
+002300     MOVE GLI-FUNC-ID      TO GLX-SUM-FUNC-ID (GLX-IX).
+002310     MOVE ZERO TO GLX-SUM-VOL-DR (GLX-IX)
+002320                  GLX-SUM-VOL-CR (GLX-IX)
+002330                  GLX-SUM-AMT-DR (GLX-IX)
+002340                  GLX-SUM-AMT-CR (GLX-IX).
+002350 2210-EXIT.
+002360     EXIT.
+002370 
+002380*----------------------------------------------------------------
+002390*2300-ACCUMULATE-ENTRY - ROLL THE CURRENT RECORD INTO ITS ROW.
+002400*GLI-PD-TRAN-SIGN IS NEGATIVE FOR A DEBIT, POSITIVE FOR A
+002410*CREDIT, PER THE CAPTURE SYSTEMS POSTING-DEFINITION STANDARD.
+002420*----------------------------------------------------------------
+002430 2300-ACCUMULATE-ENTRY.
+002440     IF NOT GLX-ENTRY-FOUND
+002450         GO TO 2300-EXIT
+002460     END-IF.
+002470     IF GLI-PD-TRAN-SIGN < ZERO
+002480         ADD 1             TO GLX-SUM-VOL-DR (GLX-IX)
+002490         ADD GLI-TRANS-AMT TO GLX-SUM-AMT-DR (GLX-IX)
+002500     ELSE
+002510         ADD 1             TO GLX-SUM-VOL-CR (GLX-IX)
+002520         ADD GLI-TRANS-AMT TO GLX-SUM-AMT-CR (GLX-IX)
+002530     END-IF.
+002540 2300-EXIT.
+002550     EXIT.
+002560 
+002570*----------------------------------------------------------------
+002580*8000-PRODUCE-REPORT - PRINT ONE LINE PER TABLE ROW, THEN THE
+002590*GRAND TOTAL VOLUME AND DOLLAR ACTIVITY
+002600*----------------------------------------------------------------
+002610 8000-PRODUCE-REPORT.
+002620     WRITE SUM-RPT-LINE FROM GLX-HDG-LINE-1.
+002630     WRITE SUM-RPT-LINE FROM GLX-HDG-LINE-2.
+002640     IF GLX-CTL-COUNT > ZERO
+002650         PERFORM 8100-PRINT-ENTRY THRU 8100-EXIT
+002660             VARYING GLX-IX FROM 1 BY 1
+002670             UNTIL GLX-IX > GLX-CTL-COUNT
+002680     END-IF.
+002690     MOVE GLX-TOT-VOLUME TO GLX-TL-VOLUME.
+002700     MOVE GLX-TOT-AMOUNT TO GLX-TL-AMOUNT.
+002710     WRITE SUM-RPT-LINE FROM GLX-TOTAL-LINE.
+002720 8000-EXIT.
+002730     EXIT.
+002740 
+002750*----------------------------------------------------------------
+002760*8100-PRINT-ENTRY - ONE DETAIL LINE PER SUMMARY ROW
+002770*----------------------------------------------------------------
+002780 8100-PRINT-ENTRY.
+002790     MOVE GLX-SUM-BRANCH  (GLX-IX) TO GLX-DL-BRANCH.
+002800     MOVE GLX-SUM-SUBPROD (GLX-IX) TO GLX-DL-SUBPROD.
+002810     MOVE GLX-SUM-APPL-ID (GLX-IX) TO GLX-DL-APPL-ID.
+002820     MOVE GLX-SUM-FUNC-ID (GLX-IX) TO GLX-DL-FUNC-ID.
+002830     MOVE GLX-SUM-VOL-DR  (GLX-IX) TO GLX-DL-VOL-DR.
+002840     MOVE GLX-SUM-VOL-CR  (GLX-IX) TO GLX-DL-VOL-CR.
+002850     MOVE GLX-SUM-AMT-DR  (GLX-IX) TO GLX-DL-AMT-DR.
+002860     MOVE GLX-SUM-AMT-CR  (GLX-IX) TO GLX-DL-AMT-CR.
+002870     ADD GLX-SUM-VOL-DR (GLX-IX) GLX-SUM-VOL-CR (GLX-IX)
+002880         TO GLX-TOT-VOLUME.
+002890     ADD GLX-SUM-AMT-DR (GLX-IX) GLX-SUM-AMT-CR (GLX-IX)
+002900         TO GLX-TOT-AMOUNT.
+002910     WRITE SUM-RPT-LINE FROM GLX-DETAIL-LINE.
+002920 8100-EXIT.
+002930     EXIT.
+002940 
+002950*----------------------------------------------------------------
+002960*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNT
+002970*----------------------------------------------------------------
+002980 9999-TERMINATE.
+002990     CLOSE GL-DETAIL-FILE.
+003000     CLOSE GL-SUMMARY-RPT.
+003010     DISPLAY "GLACTSUM - RECORDS READ: " GLX-RECORDS-READ.
+003020 9999-EXIT.
+003030     EXIT.
