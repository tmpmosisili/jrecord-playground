@@ -0,0 +1,266 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLEXTLD
+000120** GL DETAIL EXTRACT LOAD JOB, WITH CHECKPOINT/RESTART SUPPORT,
+000130** FOR THE POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLEXTLD.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  LOADS THE GL DETAIL
+000270*                  EXTRACT TO THE DOWNSTREAM LOAD FILE, WRITING
+000280*                  A CHECKPOINT EVERY GLX-CKPT-INTERVAL RECORDS
+000290*                  KEYED ON GLI-CO-ID / GLI-TRANS-SEQ SO AN
+000300*                  ABENDED RUN CAN BE RESTARTED WITHOUT
+000310*                  RELOADING RECORDS ALREADY COMMITTED.
+000320*----------------------------------------------------------------
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 SPECIAL-NAMES.
+000390     C01 IS TOP-OF-PAGE.
+000400 
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS GLX-DETAIL-STATUS.
+000470 
+000480     SELECT GL-LOAD-FILE ASSIGN TO GLLOADED
+000490         ORGANIZATION IS SEQUENTIAL
+000500         ACCESS MODE IS SEQUENTIAL
+000510         FILE STATUS IS GLX-LOAD-STATUS.
+000520 
+000530     SELECT OPTIONAL GL-CHKPT-FILE ASSIGN TO GLCHKPT
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS GLX-CKPT-STATUS-CD.
+000560 
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590*----------------------------------------------------------------
+000600*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000610*----------------------------------------------------------------
+000620 FD  GL-DETAIL-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY "POW_GL_Detail_Output".
+000660 
+000670*----------------------------------------------------------------
+000680*OUTPUT LOAD FILE - RECORDS ACCEPTED FOR LOAD, SAME LENGTH AS
+000690*THE EXTRACT (888 BYTES - SEE GLI-INTERNAL-TRANSACTION)
+000700*----------------------------------------------------------------
+000710 FD  GL-LOAD-FILE
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  GLX-LOAD-RECORD                  PIC X(888).
+000750 
+000760*----------------------------------------------------------------
+000770*CHECKPOINT FILE - ONE RECORD, REWRITTEN EVERY GLX-CKPT-
+000780*INTERVAL RECORDS AND AT END OF JOB.  CARRIES THE LAST
+000790*CO-ID / TRANS-SEQ SUCCESSFULLY WRITTEN TO THE LOAD FILE
+000800*----------------------------------------------------------------
+000810 FD  GL-CHKPT-FILE
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE OMITTED.
+000840 01  GLX-CKPT-RECORD.
+000850     05  GLX-CKPT-STATUS            PIC X(01).
+000860         88  GLX-CKPT-IN-PROGRESS            VALUE "I".
+000870         88  GLX-CKPT-COMPLETE               VALUE "C".
+000880     05  GLX-CKPT-CO-ID             PIC 9(04).
+000890     05  GLX-CKPT-TRANS-SEQ         PIC 9(07).
+000900     05  GLX-CKPT-FILLER            PIC X(67).
+000910 
+000920 WORKING-STORAGE SECTION.
+000930*----------------------------------------------------------------
+000940*SWITCHES AND COUNTERS
+000950*----------------------------------------------------------------
+000960 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000970     88  GLX-DETAIL-OK                         VALUE "00".
+000980     88  GLX-DETAIL-EOF                         VALUE "10".
+000990 77  GLX-LOAD-STATUS                 PIC X(02) VALUE SPACES.
+001000 77  GLX-CKPT-STATUS-CD              PIC X(02) VALUE SPACES.
+001010     88  GLX-CKPT-FILE-OK                       VALUE "00".
+001011     88  GLX-CKPT-NOT-FOUND                    VALUE "05".
+001020 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+001030     88  GLX-EOF-REACHED                        VALUE "Y".
+001040 77  GLX-RESTART-SWITCH              PIC X(01) VALUE "N".
+001050     88  GLX-RESTART-IN-EFFECT                  VALUE "Y".
+001060 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+001070 77  GLX-RECORDS-LOADED             PIC S9(09) COMP-3 VALUE ZERO.
+001080 77  GLX-RECORDS-SKIPPED            PIC S9(09) COMP-3 VALUE ZERO.
+001090 77  GLX-CKPT-INTERVAL              PIC S9(07) COMP   VALUE 1000.
+001100 77  GLX-SINCE-LAST-CKPT            PIC S9(07) COMP   VALUE ZERO.
+001110 
+001120*----------------------------------------------------------------
+001130*RESTART-POINT KEY, LOADED FROM AN IN-PROGRESS CHECKPOINT CARD
+001140*----------------------------------------------------------------
+001150 77  GLX-CKPT-CO-ID-SAVE             PIC 9(04) VALUE ZERO.
+001160 77  GLX-CKPT-TRANS-SEQ-SAVE         PIC 9(07) VALUE ZERO.
+001170 
+001180 PROCEDURE DIVISION.
+001190*----------------------------------------------------------------
+001200*0000-MAINLINE
+001210*----------------------------------------------------------------
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001240     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001250         UNTIL GLX-EOF-REACHED.
+001260     PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT.
+001270     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001280     STOP RUN.
+001290 
+001300*----------------------------------------------------------------
+001310*1000-INITIALIZE - OPEN FILES, READ ANY PRIOR IN-PROGRESS
+001320*CHECKPOINT TO ESTABLISH THE RESTART POINT, AND PRIME THE
+001330*FIRST READ OF THE EXTRACT
+001340*----------------------------------------------------------------
+001350 1000-INITIALIZE.
+001360     OPEN INPUT  GL-DETAIL-FILE.
+001370     OPEN OUTPUT GL-LOAD-FILE.
+001380     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001390         DISPLAY "GLEXTLD - OPEN ERROR ON GL-DETAIL-FILE "
+001400             GLX-DETAIL-STATUS
+001405         MOVE "Y" TO GLX-EOF-SWITCH
+001410         GO TO 1000-EXIT
+001420     END-IF.
+001430     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001440     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001450 1000-EXIT.
+001460     EXIT.
+001470 
+001480*----------------------------------------------------------------
+001490*1100-READ-CHECKPOINT - WHEN THE CHECKPOINT FILE EXISTS AND
+001500*SHOWS A RUN IN PROGRESS, SAVE ITS KEY AS THE RESTART POINT;
+001510*A MISSING FILE OR A COMPLETE STATUS MEANS START FROM THE TOP
+001520*----------------------------------------------------------------
+001530 1100-READ-CHECKPOINT.
+001540     OPEN INPUT GL-CHKPT-FILE.
+001545     IF GLX-CKPT-NOT-FOUND
+001546         GO TO 1100-CLOSE
+001547     END-IF.
+001550     IF NOT GLX-CKPT-FILE-OK
+001560         GO TO 1100-EXIT
+001570     END-IF.
+001580     READ GL-CHKPT-FILE
+001590         AT END
+001600             GO TO 1100-CLOSE
+001610     END-READ.
+001620     IF GLX-CKPT-IN-PROGRESS
+001630         SET GLX-RESTART-IN-EFFECT TO TRUE
+001640         MOVE GLX-CKPT-CO-ID     TO GLX-CKPT-CO-ID-SAVE
+001650         MOVE GLX-CKPT-TRANS-SEQ TO GLX-CKPT-TRANS-SEQ-SAVE
+001660         DISPLAY "GLEXTLD - RESTARTING AFTER CO-ID "
+001670             GLX-CKPT-CO-ID-SAVE " TRANS-SEQ "
+001680             GLX-CKPT-TRANS-SEQ-SAVE
+001690     END-IF.
+001700 1100-CLOSE.
+001710     CLOSE GL-CHKPT-FILE.
+001720 1100-EXIT.
+001730     EXIT.
+001740 
+001750*----------------------------------------------------------------
+001760*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD.  WHILE A
+001770*RESTART IS IN EFFECT, RECORDS ARE SKIPPED (NOT RELOADED) UNTIL
+001780*THE CHECKPOINTED KEY IS SEEN, THEN NORMAL LOADING RESUMES WITH
+001790*THE NEXT RECORD
+001800*----------------------------------------------------------------
+001810 2000-PROCESS-FILE.
+001820     ADD 1 TO GLX-RECORDS-READ.
+001830     IF GLX-RESTART-IN-EFFECT
+001840         PERFORM 2200-CHECK-RESTART-POINT THRU 2200-EXIT
+001850     ELSE
+001860         PERFORM 2300-LOAD-RECORD THRU 2300-EXIT
+001870     END-IF.
+001880     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001890 2000-EXIT.
+001900     EXIT.
+001910 
+001920*----------------------------------------------------------------
+001930*2100-READ-DETAIL
+001940*----------------------------------------------------------------
+001950 2100-READ-DETAIL.
+001960     READ GL-DETAIL-FILE
+001970         AT END
+001980             MOVE "Y" TO GLX-EOF-SWITCH
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020 
+002030*----------------------------------------------------------------
+002040*2200-CHECK-RESTART-POINT - SKIP THIS RECORD; IF IT IS THE ONE
+002050*NAMED BY THE CHECKPOINT, TURN OFF THE RESTART SWITCH SO THE
+002060*NEXT RECORD READ IS LOADED NORMALLY
+002070*----------------------------------------------------------------
+002080 2200-CHECK-RESTART-POINT.
+002090     ADD 1 TO GLX-RECORDS-SKIPPED.
+002100     IF GLI-CO-ID = GLX-CKPT-CO-ID-SAVE
+002110      AND GLI-TRANS-SEQ = GLX-CKPT-TRANS-SEQ-SAVE
+002120         MOVE "N" TO GLX-RESTART-SWITCH
+002130     END-IF.
+002140 2200-EXIT.
+002150     EXIT.
+002160 
+002170*----------------------------------------------------------------
+002180*2300-LOAD-RECORD - WRITE THE RECORD TO THE LOAD FILE AND
+002190*CHECKPOINT WHEN THE INTERVAL IS REACHED
+002200*----------------------------------------------------------------
+002210 2300-LOAD-RECORD.
+002220     MOVE GLI-INTERNAL-TRANSACTION TO GLX-LOAD-RECORD.
+002230     WRITE GLX-LOAD-RECORD.
+002240     ADD 1 TO GLX-RECORDS-LOADED.
+002250     ADD 1 TO GLX-SINCE-LAST-CKPT.
+002260     MOVE GLI-CO-ID     TO GLX-CKPT-CO-ID-SAVE.
+002270     MOVE GLI-TRANS-SEQ TO GLX-CKPT-TRANS-SEQ-SAVE.
+002280     IF GLX-SINCE-LAST-CKPT NOT < GLX-CKPT-INTERVAL
+002290         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+002300         MOVE ZERO TO GLX-SINCE-LAST-CKPT
+002310     END-IF.
+002320 2300-EXIT.
+002330     EXIT.
+002340 
+002350*----------------------------------------------------------------
+002360*3000-WRITE-CHECKPOINT - REPLACE THE CHECKPOINT FILE WITH THE
+002370*CURRENT KEY.  CALLED PERIODICALLY DURING THE RUN (STATUS
+002380*IN-PROGRESS) AND ONCE MORE AT END OF JOB (STATUS COMPLETE)
+002390*----------------------------------------------------------------
+002400 3000-WRITE-CHECKPOINT.
+002401     OPEN OUTPUT GL-CHKPT-FILE.
+002402     IF NOT GLX-CKPT-FILE-OK
+002403         DISPLAY "GLEXTLD - OPEN ERROR ON GL-CHKPT-FILE "
+002404             GLX-CKPT-STATUS-CD
+002405         GO TO 3000-EXIT
+002406     END-IF.
+002420     IF GLX-EOF-REACHED
+002430         SET GLX-CKPT-COMPLETE TO TRUE
+002440     ELSE
+002450         SET GLX-CKPT-IN-PROGRESS TO TRUE
+002460     END-IF.
+002470     MOVE GLX-CKPT-CO-ID-SAVE     TO GLX-CKPT-CO-ID.
+002480     MOVE GLX-CKPT-TRANS-SEQ-SAVE TO GLX-CKPT-TRANS-SEQ.
+002490     MOVE SPACES TO GLX-CKPT-FILLER.
+002500     WRITE GLX-CKPT-RECORD.
+002510     CLOSE GL-CHKPT-FILE.
+002520 3000-EXIT.
+002530     EXIT.
+002540 
+002550*----------------------------------------------------------------
+002560*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL COUNTS
+002570*----------------------------------------------------------------
+002580 9999-TERMINATE.
+002590     CLOSE GL-DETAIL-FILE.
+002600     CLOSE GL-LOAD-FILE.
+002610     DISPLAY "GLEXTLD - RECORDS READ:    " GLX-RECORDS-READ.
+002620     DISPLAY "GLEXTLD - RECORDS SKIPPED: " GLX-RECORDS-SKIPPED.
+002630     DISPLAY "GLEXTLD - RECORDS LOADED:  " GLX-RECORDS-LOADED.
+002640 9999-EXIT.
+002650     EXIT.
