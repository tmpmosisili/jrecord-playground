@@ -0,0 +1,288 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLEXPORT
+000120** JSON EXPORT VARIANT OF THE POW_GL_DETAIL_OUTPUT EXTRACT FOR
+000130** DOWNSTREAM CONSUMERS THAT CANNOT READ THE FIXED-WIDTH FORM.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLEXPORT.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  ONE JSON OBJECT PER INPUT
+000270*                  RECORD.  GLI-SOURCE-TYPE OF "RD" MEANS THE
+000280*                  GLI-FNB-OPERATOR REDEFINITION IS THE ONE
+000290*                  POPULATED FOR THIS RECORD, SO THE EXPORTED
+000300*                  OBJECT CARRIES THE REMOTE-CAPTURE FIELDS
+000310*                  INSTEAD OF THE PLAIN GLI-OPERATOR STRING.
+000320*                  NUMERIC VALUES ARE EXPORTED AS QUOTED
+000325*                  STRINGS RATHER THAN JSON NUMBERS SO A LEADING
+000330*                  ZERO NEVER PRODUCES AN INVALID NUMBER LITERAL
+000335*                  ON THE RECEIVING END.  SIGNED AMOUNTS CARRY
+000340*                  AN EXPLICIT LEADING "+" OR "-" IMMEDIATELY
+000345*                  ADJACENT TO THE ZERO-FILLED DIGITS (NEVER A
+000350*                  BLANK), E.G. "+00000000012.34".
+000360*----------------------------------------------------------------
+000370 
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER. IBM-370.
+000410 OBJECT-COMPUTER. IBM-370.
+000420 SPECIAL-NAMES.
+000430     C01 IS TOP-OF-PAGE.
+000440 
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000480         ORGANIZATION IS SEQUENTIAL
+000490         ACCESS MODE IS SEQUENTIAL
+000500         FILE STATUS IS GLX-DETAIL-STATUS.
+000510 
+000520     SELECT GL-JSON-FILE ASSIGN TO GLJSON
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS GLX-JSON-STATUS.
+000550 
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580*----------------------------------------------------------------
+000590*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000600*----------------------------------------------------------------
+000610 FD  GL-DETAIL-FILE
+000620     RECORDING MODE IS F
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY "POW_GL_Detail_Output".
+000650 
+000660*----------------------------------------------------------------
+000670*OUTPUT JSON-LINES EXPORT FILE
+000680*----------------------------------------------------------------
+000690 FD  GL-JSON-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE OMITTED.
+000720 01  GLX-JSON-LINE                    PIC X(400).
+000730 
+000740 WORKING-STORAGE SECTION.
+000750*----------------------------------------------------------------
+000760*SWITCHES AND COUNTERS
+000770*----------------------------------------------------------------
+000780 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000790     88  GLX-DETAIL-OK                         VALUE "00".
+000800     88  GLX-DETAIL-EOF                         VALUE "10".
+000810 77  GLX-JSON-STATUS                 PIC X(02) VALUE SPACES.
+000820 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000830     88  GLX-EOF-REACHED                        VALUE "Y".
+000840 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000850 77  GLX-RECORDS-WRITTEN            PIC S9(09) COMP-3 VALUE ZERO.
+000860 
+000870*----------------------------------------------------------------
+000880*DISPLAY WORK AREAS FOR THE FIELDS THAT NEED RE-EDITING BEFORE
+000890*THEY CAN BE STRUNG INTO THE JSON LINE
+000900*----------------------------------------------------------------
+000910 77  GLX-JE-TRANS-SEQ                PIC 9(07).
+000920 77  GLX-JE-CO-ID                    PIC 9(04).
+000930 77  GLX-JE-ACT-NO                   PIC 9(15).
+000935 77  GLX-JE-AMT-SIGN                 PIC X(01).
+000940 77  GLX-JE-TRANS-AMT                PIC 9(11).99.
+000950 77  GLX-JE-POST-DATE                PIC 9(07).
+000960 77  GLX-JE-REMIT-BRANCH             PIC 9(06).
+000961
+000962*----------------------------------------------------------------
+000963*WORK AREAS FOR ESCAPING EMBEDDED QUOTE AND BACKSLASH CHARACTERS
+000964*OUT OF FREE-TEXT FIELDS BEFORE THEY ARE STRUNG INTO A JSON VALUE
+000965*----------------------------------------------------------------
+000966 77  GLX-ESC-SRC                     PIC X(47).
+000967 77  GLX-ESC-SRC-LEN                 PIC S9(04) COMP.
+000968 77  GLX-ESC-OUT                     PIC X(94).
+000969 77  GLX-ESC-OUT-LEN                 PIC S9(04) COMP.
+000970 77  GLX-ESC-IX                      PIC S9(04) COMP.
+000971 77  GLX-ESC-CHAR                    PIC X(01).
+000972 77  GLX-JE-OPERATOR                 PIC X(40).
+000973 77  GLX-JE-OPERATOR-LEN             PIC S9(04) COMP.
+000974
+000980 PROCEDURE DIVISION.
+000990*----------------------------------------------------------------
+001000*0000-MAINLINE
+001010*----------------------------------------------------------------
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001040     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001050         UNTIL GLX-EOF-REACHED.
+001060     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001070     STOP RUN.
+001080 
+001090*----------------------------------------------------------------
+001100*1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ
+001110*----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT  GL-DETAIL-FILE.
+001140     OPEN OUTPUT GL-JSON-FILE.
+001150     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001160         DISPLAY "GLEXPORT - OPEN ERROR ON GL-DETAIL-FILE "
+001170             GLX-DETAIL-STATUS
+001175         MOVE "Y" TO GLX-EOF-SWITCH
+001180         GO TO 1000-EXIT
+001190     END-IF.
+001200     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001210 1000-EXIT.
+001220     EXIT.
+001230 
+001240*----------------------------------------------------------------
+001250*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD
+001260*----------------------------------------------------------------
+001270 2000-PROCESS-FILE.
+001280     ADD 1 TO GLX-RECORDS-READ.
+001290     MOVE GLI-TRANS-SEQ  TO GLX-JE-TRANS-SEQ.
+001300     MOVE GLI-CO-ID      TO GLX-JE-CO-ID.
+001310     MOVE GLI-ACT-NO     TO GLX-JE-ACT-NO.
+001320     MOVE GLI-TRANS-AMT  TO GLX-JE-TRANS-AMT.
+001325     IF GLI-TRANS-AMT < ZERO
+001326         MOVE "-" TO GLX-JE-AMT-SIGN
+001327     ELSE
+001328         MOVE "+" TO GLX-JE-AMT-SIGN
+001329     END-IF.
+001330     MOVE GLI-POST-DATE  TO GLX-JE-POST-DATE.
+001340     MOVE GLI-REMIT-BRANCH TO GLX-JE-REMIT-BRANCH.
+001350     IF GLI-SOURCE-TYPE = "RD"
+001360         PERFORM 2110-BUILD-REMOTE-JSON THRU 2110-EXIT
+001370     ELSE
+001380         PERFORM 2120-BUILD-STANDARD-JSON THRU 2120-EXIT
+001390     END-IF.
+001400     WRITE GLX-JSON-LINE.
+001410     ADD 1 TO GLX-RECORDS-WRITTEN.
+001420     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001430 2000-EXIT.
+001440     EXIT.
+001450 
+001460*----------------------------------------------------------------
+001470*2100-READ-DETAIL
+001480*----------------------------------------------------------------
+001490 2100-READ-DETAIL.
+001500     READ GL-DETAIL-FILE
+001510         AT END
+001520             MOVE "Y" TO GLX-EOF-SWITCH
+001530     END-READ.
+001540 2100-EXIT.
+001550     EXIT.
+001560 
+001570*----------------------------------------------------------------
+001580*2110-BUILD-REMOTE-JSON - FORMAT THE JSON OBJECT USING THE
+001590*GLI-FNB-OPERATOR REDEFINITION (REMOTE / DEVICE CAPTURE)
+001600*----------------------------------------------------------------
+001610 2110-BUILD-REMOTE-JSON.
+001611     MOVE GLI-DESCRIPTION TO GLX-ESC-SRC.
+001612     MOVE 47 TO GLX-ESC-SRC-LEN.
+001613     PERFORM 2150-ESCAPE-JSON-TEXT THRU 2150-EXIT.
+001620     STRING
+001630         "{" DELIMITED BY SIZE
+001640         '"transSeq":"'     DELIMITED BY SIZE
+001650         GLX-JE-TRANS-SEQ    DELIMITED BY SIZE
+001660         '","coId":"'       DELIMITED BY SIZE
+001670         GLX-JE-CO-ID        DELIMITED BY SIZE
+001680         '","applId":"'     DELIMITED BY SIZE
+001690         GLI-APPL-ID         DELIMITED BY SIZE
+001700         '","funcId":"'     DELIMITED BY SIZE
+001710         GLI-FUNC-ID         DELIMITED BY SIZE
+001720         '","acctNo":"'     DELIMITED BY SIZE
+001730         GLX-JE-ACT-NO       DELIMITED BY SIZE
+001740         '","transAmt":"'   DELIMITED BY SIZE
+001750         GLX-JE-AMT-SIGN     DELIMITED BY SIZE
+001752         GLX-JE-TRANS-AMT    DELIMITED BY SIZE
+001760         '","postDate":"'   DELIMITED BY SIZE
+001770         GLX-JE-POST-DATE    DELIMITED BY SIZE
+001780         '","remoteCapture":{"systemSourceId":"' DELIMITED BY SIZE
+001790         GLI-SYSTEM-SOURCE-ID    DELIMITED BY SIZE
+001800         '","sourceDeviceType":"' DELIMITED BY SIZE
+001810         GLI-SOURCE-DEVICE-TYPE  DELIMITED BY SIZE
+001820         '","remitBranch":"'     DELIMITED BY SIZE
+001830         GLX-JE-REMIT-BRANCH     DELIMITED BY SIZE
+001840         '"},"description":"'   DELIMITED BY SIZE
+001850         GLX-ESC-OUT(1:GLX-ESC-OUT-LEN) DELIMITED BY SIZE
+001860         '"}'                   DELIMITED BY SIZE
+001870         INTO GLX-JSON-LINE
+001880     END-STRING.
+001890 2110-EXIT.
+001900     EXIT.
+001910 
+001920*----------------------------------------------------------------
+001930*2120-BUILD-STANDARD-JSON - FORMAT THE JSON OBJECT USING THE
+001940*PLAIN GLI-OPERATOR STRING (NO REDEFINITION IN EFFECT)
+001950*----------------------------------------------------------------
+001960 2120-BUILD-STANDARD-JSON.
+001965     MOVE GLI-OPERATOR TO GLX-ESC-SRC.
+001966     MOVE 20 TO GLX-ESC-SRC-LEN.
+001967     PERFORM 2150-ESCAPE-JSON-TEXT THRU 2150-EXIT.
+001968     MOVE SPACES TO GLX-JE-OPERATOR.
+001969     MOVE GLX-ESC-OUT(1:GLX-ESC-OUT-LEN) TO GLX-JE-OPERATOR.
+001970     MOVE GLX-ESC-OUT-LEN TO GLX-JE-OPERATOR-LEN.
+001971     MOVE GLI-DESCRIPTION TO GLX-ESC-SRC.
+001972     MOVE 47 TO GLX-ESC-SRC-LEN.
+001973     PERFORM 2150-ESCAPE-JSON-TEXT THRU 2150-EXIT.
+001974     STRING
+001980         "{" DELIMITED BY SIZE
+001990         '"transSeq":"'     DELIMITED BY SIZE
+002000         GLX-JE-TRANS-SEQ    DELIMITED BY SIZE
+002010         '","coId":"'       DELIMITED BY SIZE
+002020         GLX-JE-CO-ID        DELIMITED BY SIZE
+002030         '","applId":"'     DELIMITED BY SIZE
+002040         GLI-APPL-ID         DELIMITED BY SIZE
+002050         '","funcId":"'     DELIMITED BY SIZE
+002060         GLI-FUNC-ID         DELIMITED BY SIZE
+002070         '","acctNo":"'     DELIMITED BY SIZE
+002080         GLX-JE-ACT-NO       DELIMITED BY SIZE
+002090         '","transAmt":"'   DELIMITED BY SIZE
+002095         GLX-JE-AMT-SIGN     DELIMITED BY SIZE
+002100         GLX-JE-TRANS-AMT    DELIMITED BY SIZE
+002110         '","postDate":"'   DELIMITED BY SIZE
+002120         GLX-JE-POST-DATE    DELIMITED BY SIZE
+002130         '","operator":"'   DELIMITED BY SIZE
+002140         GLX-JE-OPERATOR(1:GLX-JE-OPERATOR-LEN) DELIMITED BY SIZE
+002150         '","description":"' DELIMITED BY SIZE
+002160         GLX-ESC-OUT(1:GLX-ESC-OUT-LEN) DELIMITED BY SIZE
+002170         '"}'               DELIMITED BY SIZE
+002180         INTO GLX-JSON-LINE
+002190     END-STRING.
+002200 2120-EXIT.
+002210     EXIT.
+002220
+002221*----------------------------------------------------------------
+002222*2150-ESCAPE-JSON-TEXT - COPY GLX-ESC-SRC(1:GLX-ESC-SRC-LEN) INTO
+002223*GLX-ESC-OUT, PRECEDING EACH EMBEDDED QUOTE OR BACKSLASH WITH AN
+002224*EXTRA BACKSLASH SO THE TEXT IS SAFE TO STRING INTO A JSON VALUE
+002225*----------------------------------------------------------------
+002226 2150-ESCAPE-JSON-TEXT.
+002227     MOVE SPACES TO GLX-ESC-OUT.
+002228     MOVE ZERO TO GLX-ESC-OUT-LEN.
+002229     PERFORM 2160-ESCAPE-ONE-CHAR THRU 2160-EXIT
+002230         VARYING GLX-ESC-IX FROM 1 BY 1
+002231         UNTIL GLX-ESC-IX > GLX-ESC-SRC-LEN.
+002232 2150-EXIT.
+002233     EXIT.
+002234
+002235*----------------------------------------------------------------
+002236*2160-ESCAPE-ONE-CHAR - APPEND ONE SOURCE CHARACTER TO GLX-ESC-OUT
+002237*----------------------------------------------------------------
+002238 2160-ESCAPE-ONE-CHAR.
+002239     MOVE GLX-ESC-SRC(GLX-ESC-IX:1) TO GLX-ESC-CHAR.
+002240     IF GLX-ESC-CHAR = '"' OR GLX-ESC-CHAR = "\"
+002241         ADD 1 TO GLX-ESC-OUT-LEN
+002242         MOVE "\" TO GLX-ESC-OUT(GLX-ESC-OUT-LEN:1)
+002243     END-IF.
+002244     ADD 1 TO GLX-ESC-OUT-LEN.
+002245     MOVE GLX-ESC-CHAR TO GLX-ESC-OUT(GLX-ESC-OUT-LEN:1).
+002246 2160-EXIT.
+002247     EXIT.
+002248
+002249*----------------------------------------------------------------
+002250*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNTS
+002250*----------------------------------------------------------------
+002260 9999-TERMINATE.
+002270     CLOSE GL-DETAIL-FILE.
+002280     CLOSE GL-JSON-FILE.
+002290     DISPLAY "GLEXPORT - RECORDS READ:    " GLX-RECORDS-READ.
+002300     DISPLAY "GLEXPORT - RECORDS WRITTEN: " GLX-RECORDS-WRITTEN.
+002310 9999-EXIT.
+002320     EXIT.
