@@ -0,0 +1,351 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLBALCTL
+000120** DAILY GL BALANCING / CONTROL-TOTAL REPORT FOR THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLBALCTL.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  ROLLS UP GLI-TRANS-AMT BY
+000270*                  GLI-CO-ID / GLI-APPL-ID, SEPARATED BY
+000280*                  DEBIT/CREDIT ON GLI-PD-TRAN-SIGN, AND PROVES
+000290*                  THE EXTRACT BALANCES AGAINST GLI-NO-DR,
+000300*                  GLI-NO-CR AND GLI-CASH-AMT BEFORE RELEASE TO
+000310*                  THE GL POSTER.
+000320*----------------------------------------------------------------
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 SPECIAL-NAMES.
+000390     C01 IS TOP-OF-PAGE.
+000400 
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS GLX-DETAIL-STATUS.
+000470 
+000480     SELECT GL-CONTROL-RPT ASSIGN TO GLCTLRPT
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS GLX-RPT-STATUS.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540*----------------------------------------------------------------
+000550*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000560*----------------------------------------------------------------
+000570 FD  GL-DETAIL-FILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY "POW_GL_Detail_Output".
+000610 
+000620*----------------------------------------------------------------
+000630*OUTPUT GO/NO-GO CONTROL REPORT
+000640*----------------------------------------------------------------
+000650 FD  GL-CONTROL-RPT
+000660     RECORDING MODE IS F
+000670     LABEL RECORDS ARE OMITTED.
+000680 01  CTL-RPT-LINE                      PIC X(132).
+000690 
+000700 WORKING-STORAGE SECTION.
+000710*----------------------------------------------------------------
+000720*SWITCHES AND COUNTERS
+000730*----------------------------------------------------------------
+000740 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000750     88  GLX-DETAIL-OK                         VALUE "00".
+000760     88  GLX-DETAIL-EOF                         VALUE "10".
+000770 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000780 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000790     88  GLX-EOF-REACHED                        VALUE "Y".
+000800 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000810 77  GLX-CTL-COUNT                  PIC S9(04) COMP   VALUE ZERO.
+000820 77  GLX-CTL-MAX                    PIC S9(04) COMP   VALUE 2000.
+000830 77  GLX-TABLE-FULL-SW              PIC X(01) VALUE "N".
+000840     88  GLX-TABLE-FULL                         VALUE "Y".
+000845 77  GLX-ENTRY-FOUND-SW             PIC X(01) VALUE "Y".
+000848     88  GLX-ENTRY-FOUND                         VALUE "Y".
+000850 77  GLX-OUT-OF-BAL-SW              PIC X(01) VALUE "N".
+000860     88  GLX-OUT-OF-BALANCE                     VALUE "Y".
+000870 77  GLX-TOT-DR-AMT               PIC S9(13)V99 COMP-3 VALUE ZERO.
+000880 77  GLX-TOT-CR-AMT               PIC S9(13)V99 COMP-3 VALUE ZERO.
+000890 77  GLX-TOT-CASH-AMT             PIC S9(13)V99 COMP-3 VALUE ZERO.
+000900 77  GLX-TOT-NO-DR                PIC S9(07) COMP-3 VALUE ZERO.
+000910 77  GLX-TOT-NO-CR                PIC S9(07) COMP-3 VALUE ZERO.
+000920 77  GLX-DIFF-AMT                 PIC S9(13)V99 COMP-3 VALUE ZERO.
+000930 
+000940*----------------------------------------------------------------
+000950*CONTROL-TOTAL TABLE - ONE ENTRY PER CO-ID / APPL-ID COMBINATION
+000960*----------------------------------------------------------------
+000970 01  GLX-CONTROL-TABLE.
+000980     05  GLX-CTL-ENTRY OCCURS 1 TO 2000 TIMES
+000990             DEPENDING ON GLX-CTL-COUNT
+001000             INDEXED BY GLX-IX.
+001010         10  GLX-CTL-CO-ID            PIC 9(04).
+001020         10  GLX-CTL-APPL-ID          PIC X(02).
+001030         10  GLX-CTL-DR-AMT           PIC S9(11)V99 COMP-3.
+001040         10  GLX-CTL-CR-AMT           PIC S9(11)V99 COMP-3.
+001050         10  GLX-CTL-DR-CNT           PIC S9(07) COMP-3.
+001060         10  GLX-CTL-CR-CNT           PIC S9(07) COMP-3.
+001070         10  GLX-CTL-CASH-AMT         PIC S9(11)V99 COMP-3.
+001080         10  GLX-CTL-EXT-NO-DR        PIC S9(07) COMP-3.
+001090         10  GLX-CTL-EXT-NO-CR        PIC S9(07) COMP-3.
+001100 
+001110*----------------------------------------------------------------
+001120*REPORT LINE WORK AREAS
+001130*----------------------------------------------------------------
+001140 01  GLX-HDG-LINE-1.
+001150     05  FILLER                     PIC X(30)
+001160             VALUE "GL BALANCING CONTROL REPORT".
+001170     05  FILLER                     PIC X(102) VALUE SPACES.
+001180 
+001190 01  GLX-HDG-LINE-2.
+001200     05  FILLER                     PIC X(10) VALUE "CO-ID".
+001210     05  FILLER                     PIC X(08) VALUE "APPL".
+001220     05  FILLER                    PIC X(18) VALUE "DEBIT AMOUNT".
+001230     05  FILLER                   PIC X(18) VALUE "CREDIT AMOUNT".
+001240     05  FILLER                     PIC X(10) VALUE "DR CNT".
+001250     05  FILLER                     PIC X(10) VALUE "CR CNT".
+001260     05  FILLER                     PIC X(18) VALUE "CASH AMOUNT".
+001270     05  FILLER                     PIC X(10) VALUE "STATUS".
+001280     05  FILLER                     PIC X(30) VALUE SPACES.
+001290 
+001300 01  GLX-DETAIL-LINE.
+001310     05  GLX-DL-CO-ID               PIC ZZZ9.
+001320     05  FILLER                     PIC X(06) VALUE SPACES.
+001330     05  GLX-DL-APPL-ID             PIC XX.
+001340     05  FILLER                     PIC X(06) VALUE SPACES.
+001350     05  GLX-DL-DR-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001360     05  FILLER                     PIC X(03) VALUE SPACES.
+001370     05  GLX-DL-CR-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001380     05  FILLER                     PIC X(03) VALUE SPACES.
+001390     05  GLX-DL-DR-CNT              PIC ZZZ,ZZ9.
+001400     05  FILLER                     PIC X(04) VALUE SPACES.
+001410     05  GLX-DL-CR-CNT              PIC ZZZ,ZZ9.
+001420     05  FILLER                     PIC X(04) VALUE SPACES.
+001430     05  GLX-DL-CASH-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001440     05  FILLER                     PIC X(03) VALUE SPACES.
+001450     05  GLX-DL-STATUS              PIC X(08).
+001460     05  FILLER                     PIC X(10) VALUE SPACES.
+001470 
+001480 01  GLX-TOTAL-LINE.
+001490     05  FILLER                     PIC X(10) VALUE "GRAND TOT.".
+001500     05  FILLER                     PIC X(08) VALUE SPACES.
+001510     05  GLX-TL-DR-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001520     05  FILLER                     PIC X(03) VALUE SPACES.
+001530     05  GLX-TL-CR-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001540     05  FILLER                     PIC X(32) VALUE SPACES.
+001550     05  GLX-TL-CASH-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001560     05  FILLER                     PIC X(03) VALUE SPACES.
+001570     05  GLX-TL-STATUS              PIC X(08).
+001580     05  FILLER                     PIC X(10) VALUE SPACES.
+001590 
+001600 01  GLX-FINAL-LINE.
+001610     05  FILLER                     PIC X(23)
+001620             VALUE "EXTRACT BALANCE RESULT".
+001630     05  GLX-FL-RESULT              PIC X(20).
+001640     05  FILLER                     PIC X(90) VALUE SPACES.
+001650 
+001660 PROCEDURE DIVISION.
+001670*----------------------------------------------------------------
+001680*0000-MAINLINE
+001690*----------------------------------------------------------------
+001700 0000-MAINLINE.
+001710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001720     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001730         UNTIL GLX-EOF-REACHED.
+001740     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+001750     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001760     STOP RUN.
+001770 
+001780*----------------------------------------------------------------
+001790*1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ
+001800*----------------------------------------------------------------
+001810 1000-INITIALIZE.
+001820     OPEN INPUT  GL-DETAIL-FILE.
+001830     OPEN OUTPUT GL-CONTROL-RPT.
+001840     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001850         DISPLAY "GLBALCTL - OPEN ERROR ON GL-DETAIL-FILE "
+001860             GLX-DETAIL-STATUS
+001865         MOVE "Y" TO GLX-EOF-SWITCH
+001870         GO TO 1000-EXIT
+001880     END-IF.
+001890     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001900 1000-EXIT.
+001910     EXIT.
+001920 
+001930*----------------------------------------------------------------
+001940*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD
+001950*----------------------------------------------------------------
+001960 2000-PROCESS-FILE.
+001970     ADD 1 TO GLX-RECORDS-READ.
+001980     PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT.
+001990     PERFORM 2300-ACCUMULATE-ENTRY THRU 2300-EXIT.
+002000     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002010 2000-EXIT.
+002020     EXIT.
+002030 
+002040*----------------------------------------------------------------
+002050*2100-READ-DETAIL
+002060*----------------------------------------------------------------
+002070 2100-READ-DETAIL.
+002080     READ GL-DETAIL-FILE
+002090         AT END
+002100             MOVE "Y" TO GLX-EOF-SWITCH
+002110     END-READ.
+002120 2100-EXIT.
+002130     EXIT.
+002140 
+002150*----------------------------------------------------------------
+002160*2200-FIND-OR-ADD-ENTRY - LOCATE THE TABLE ROW FOR THIS
+002170*CO-ID / APPL-ID COMBINATION, ADDING A NEW ROW WHEN NOT FOUND
+002180*----------------------------------------------------------------
+002190 2200-FIND-OR-ADD-ENTRY.
+002195     MOVE "Y" TO GLX-ENTRY-FOUND-SW.
+002200     SET GLX-IX TO 1.
+002210     SEARCH GLX-CTL-ENTRY
+002220         AT END
+002230             PERFORM 2210-ADD-ENTRY THRU 2210-EXIT
+002240         WHEN GLX-CTL-CO-ID (GLX-IX) = GLI-CO-ID
+002250          AND GLX-CTL-APPL-ID (GLX-IX) = GLI-APPL-ID
+002260             CONTINUE
+002270     END-SEARCH.
+002280 2200-EXIT.
+002290     EXIT.
+002300 
+002310*----------------------------------------------------------------
+002320*2210-ADD-ENTRY - APPEND A NEW ROW AT THE END OF THE TABLE
+002330*----------------------------------------------------------------
+002340 2210-ADD-ENTRY.
+002350     IF GLX-CTL-COUNT NOT < GLX-CTL-MAX
+002360         MOVE "Y" TO GLX-TABLE-FULL-SW
+002365         MOVE "N" TO GLX-ENTRY-FOUND-SW
+002370         DISPLAY "GLBALCTL - CONTROL TABLE FULL AT "
+002380             GLX-CTL-MAX " ENTRIES - REPORT INCOMPLETE"
+002390         GO TO 2210-EXIT
+002400     END-IF.
+002410     ADD 1 TO GLX-CTL-COUNT.
+002420     SET GLX-IX TO GLX-CTL-COUNT.
+002430     MOVE GLI-CO-ID      TO GLX-CTL-CO-ID (GLX-IX).
+002440     MOVE GLI-APPL-ID    TO GLX-CTL-APPL-ID (GLX-IX).
+002450     MOVE ZERO TO GLX-CTL-DR-AMT (GLX-IX)
+002460                  GLX-CTL-CR-AMT (GLX-IX)
+002470                  GLX-CTL-DR-CNT (GLX-IX)
+002480                  GLX-CTL-CR-CNT (GLX-IX)
+002490                  GLX-CTL-CASH-AMT (GLX-IX)
+002500                  GLX-CTL-EXT-NO-DR (GLX-IX)
+002510                  GLX-CTL-EXT-NO-CR (GLX-IX).
+002520 2210-EXIT.
+002530     EXIT.
+002540 
+002550*----------------------------------------------------------------
+002560*2300-ACCUMULATE-ENTRY - ROLL THE CURRENT RECORD INTO ITS ROW.
+002570*GLI-PD-TRAN-SIGN IS NEGATIVE FOR A DEBIT, POSITIVE FOR A
+002580*CREDIT, PER THE CAPTURE SYSTEMS POSTING-DEFINITION STANDARD.
+002590*----------------------------------------------------------------
+002600 2300-ACCUMULATE-ENTRY.
+002610     IF NOT GLX-ENTRY-FOUND
+002620         GO TO 2300-EXIT
+002630     END-IF.
+002640     IF GLI-PD-TRAN-SIGN < ZERO
+002650         ADD GLI-TRANS-AMT TO GLX-CTL-DR-AMT (GLX-IX)
+002660         ADD 1             TO GLX-CTL-DR-CNT (GLX-IX)
+002670     ELSE
+002680         ADD GLI-TRANS-AMT TO GLX-CTL-CR-AMT (GLX-IX)
+002690         ADD 1             TO GLX-CTL-CR-CNT (GLX-IX)
+002700     END-IF.
+002710     ADD GLI-CASH-AMT  TO GLX-CTL-CASH-AMT  (GLX-IX).
+002720     ADD GLI-NO-DR     TO GLX-CTL-EXT-NO-DR (GLX-IX).
+002730     ADD GLI-NO-CR     TO GLX-CTL-EXT-NO-CR (GLX-IX).
+002740 2300-EXIT.
+002750     EXIT.
+002760 
+002770*----------------------------------------------------------------
+002780*8000-PRODUCE-REPORT - PRINT ONE LINE PER TABLE ROW, THEN THE
+002790*GRAND TOTALS AND THE OVERALL GO / NO-GO RESULT
+002800*----------------------------------------------------------------
+002810 8000-PRODUCE-REPORT.
+002820     WRITE CTL-RPT-LINE FROM GLX-HDG-LINE-1.
+002830     WRITE CTL-RPT-LINE FROM GLX-HDG-LINE-2.
+002840     IF GLX-CTL-COUNT > ZERO
+002850         PERFORM 8100-PRINT-ENTRY THRU 8100-EXIT
+002860             VARYING GLX-IX FROM 1 BY 1
+002870             UNTIL GLX-IX > GLX-CTL-COUNT
+002880     END-IF.
+002890     MOVE GLX-TOT-DR-AMT   TO GLX-TL-DR-AMT.
+002900     MOVE GLX-TOT-CR-AMT   TO GLX-TL-CR-AMT.
+002910     MOVE GLX-TOT-CASH-AMT TO GLX-TL-CASH-AMT.
+002920     COMPUTE GLX-DIFF-AMT =
+002930         (GLX-TOT-CR-AMT - GLX-TOT-DR-AMT) - GLX-TOT-CASH-AMT.
+002940     IF GLX-DIFF-AMT NOT = ZERO
+002950      OR GLX-TOT-NO-DR NOT = ZERO
+002960      OR GLX-TOT-NO-CR NOT = ZERO
+002970         SET GLX-OUT-OF-BALANCE TO TRUE
+002980         MOVE "OUT OF BAL" TO GLX-TL-STATUS
+002990     ELSE
+003000         MOVE "IN BALANCE" TO GLX-TL-STATUS
+003010     END-IF.
+003020     WRITE CTL-RPT-LINE FROM GLX-TOTAL-LINE.
+003030     IF GLX-OUT-OF-BALANCE
+003040         MOVE "** NO-GO **"     TO GLX-FL-RESULT
+003050     ELSE
+003060         MOVE "GO"              TO GLX-FL-RESULT
+003070     END-IF.
+003080     WRITE CTL-RPT-LINE FROM GLX-FINAL-LINE.
+003090 8000-EXIT.
+003100     EXIT.
+003110 
+003120*----------------------------------------------------------------
+003130*8100-PRINT-ENTRY - ONE DETAIL LINE PER CO-ID / APPL-ID ROW,
+003140*COMPARING ITS ROLLED DR/CR COUNTS AND CASH AMOUNT AGAINST THE
+003150*EXTRACT-SUPPLIED GLI-NO-DR / GLI-NO-CR / GLI-CASH-AMT TOTALS
+003160*----------------------------------------------------------------
+003170 8100-PRINT-ENTRY.
+003180     MOVE GLX-CTL-CO-ID   (GLX-IX) TO GLX-DL-CO-ID.
+003190     MOVE GLX-CTL-APPL-ID (GLX-IX) TO GLX-DL-APPL-ID.
+003200     MOVE GLX-CTL-DR-AMT  (GLX-IX) TO GLX-DL-DR-AMT.
+003210     MOVE GLX-CTL-CR-AMT  (GLX-IX) TO GLX-DL-CR-AMT.
+003220     MOVE GLX-CTL-DR-CNT  (GLX-IX) TO GLX-DL-DR-CNT.
+003230     MOVE GLX-CTL-CR-CNT  (GLX-IX) TO GLX-DL-CR-CNT.
+003240     MOVE GLX-CTL-CASH-AMT (GLX-IX) TO GLX-DL-CASH-AMT.
+003250     IF GLX-CTL-DR-CNT (GLX-IX) = GLX-CTL-EXT-NO-DR (GLX-IX)
+003260      AND GLX-CTL-CR-CNT (GLX-IX) = GLX-CTL-EXT-NO-CR (GLX-IX)
+003270      AND GLX-CTL-CASH-AMT (GLX-IX) =
+003280          (GLX-CTL-CR-AMT (GLX-IX) - GLX-CTL-DR-AMT (GLX-IX))
+003290         MOVE "OK"         TO GLX-DL-STATUS
+003300     ELSE
+003310         MOVE "OUT-BAL"    TO GLX-DL-STATUS
+003320         SET GLX-OUT-OF-BALANCE TO TRUE
+003330     END-IF.
+003340     ADD GLX-CTL-DR-AMT   (GLX-IX) TO GLX-TOT-DR-AMT.
+003350     ADD GLX-CTL-CR-AMT   (GLX-IX) TO GLX-TOT-CR-AMT.
+003360     ADD GLX-CTL-CASH-AMT (GLX-IX) TO GLX-TOT-CASH-AMT.
+003370     IF GLX-CTL-DR-CNT (GLX-IX) NOT = GLX-CTL-EXT-NO-DR (GLX-IX)
+003380         ADD 1 TO GLX-TOT-NO-DR
+003390     END-IF.
+003400     IF GLX-CTL-CR-CNT (GLX-IX) NOT = GLX-CTL-EXT-NO-CR (GLX-IX)
+003410         ADD 1 TO GLX-TOT-NO-CR
+003420     END-IF.
+003430     WRITE CTL-RPT-LINE FROM GLX-DETAIL-LINE.
+003440 8100-EXIT.
+003450     EXIT.
+003460 
+003470*----------------------------------------------------------------
+003480*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNT
+003490*----------------------------------------------------------------
+003500 9999-TERMINATE.
+003510     CLOSE GL-DETAIL-FILE.
+003520     CLOSE GL-CONTROL-RPT.
+003530     DISPLAY "GLBALCTL - RECORDS READ: " GLX-RECORDS-READ.
+003540 9999-EXIT.
+003550     EXIT.
