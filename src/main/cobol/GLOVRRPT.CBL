@@ -0,0 +1,329 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLOVRRPT
+000120** BACKDATED AND OVERRIDE-TRANSACTION MONITORING REPORT FOR THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLOVRRPT.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  LISTS EVERY TRANSACTION
+000270*                  THAT CARRIES AN OVERRIDE INDICATOR (BACKDATE,
+000280*                  TERM, OR INTEREST RATE) OR WHOSE EFFECTIVE
+000290*                  DATE PRECEDES ITS POSTING DATE, FOR REVIEW BY
+000300*                  OFFICER.  ACCUMULATES A PER-OFFICER EXCEPTION
+000310*                  COUNT TABLE AND A GRAND TOTAL.
+000320*----------------------------------------------------------------
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 SPECIAL-NAMES.
+000390     C01 IS TOP-OF-PAGE.
+000400 
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS GLX-DETAIL-STATUS.
+000470 
+000480     SELECT GL-OVRRPT-RPT ASSIGN TO GLOVRRRT
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS GLX-RPT-STATUS.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540*----------------------------------------------------------------
+000550*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000560*----------------------------------------------------------------
+000570 FD  GL-DETAIL-FILE
+000580     RECORDING MODE IS F
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY "POW_GL_Detail_Output".
+000610 
+000620*----------------------------------------------------------------
+000630*OUTPUT OVERRIDE / BACKDATE MONITORING REPORT
+000640*----------------------------------------------------------------
+000650 FD  GL-OVRRPT-RPT
+000660     RECORDING MODE IS F
+000670     LABEL RECORDS ARE OMITTED.
+000680 01  OVR-RPT-LINE                      PIC X(132).
+000690 
+000700 WORKING-STORAGE SECTION.
+000710*----------------------------------------------------------------
+000720*SWITCHES AND COUNTERS
+000730*----------------------------------------------------------------
+000740 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000750     88  GLX-DETAIL-OK                         VALUE "00".
+000760     88  GLX-DETAIL-EOF                         VALUE "10".
+000770 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000780 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000790     88  GLX-EOF-REACHED                        VALUE "Y".
+000800 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000810 77  GLX-EXCEPTION-COUNT            PIC S9(09) COMP-3 VALUE ZERO.
+000820 77  GLX-BACKDATE-SW                  PIC X(01) VALUE "N".
+000830     88  GLX-IS-BACKDATED                       VALUE "Y".
+000840 77  GLX-REASON-CODE                 PIC X(01) VALUE SPACE.
+000850     88  GLX-REASON-BACKDATE                     VALUE "B".
+000860     88  GLX-REASON-TERM                         VALUE "T".
+000870     88  GLX-REASON-RATE                         VALUE "R".
+000890 77  GLX-CTL-COUNT                  PIC S9(04) COMP   VALUE ZERO.
+000900 77  GLX-CTL-MAX                    PIC S9(04) COMP   VALUE 2000.
+000910 77  GLX-TABLE-FULL-SW              PIC X(01) VALUE "N".
+000920     88  GLX-TABLE-FULL                         VALUE "Y".
+000925 77  GLX-ENTRY-FOUND-SW             PIC X(01) VALUE "Y".
+000928     88  GLX-ENTRY-FOUND                         VALUE "Y".
+000930 
+000940*----------------------------------------------------------------
+000950*PER-OFFICER EXCEPTION COUNT TABLE
+000960*----------------------------------------------------------------
+000970 01  GLX-OFFICER-TABLE.
+000980     05  GLX-OFF-ENTRY OCCURS 1 TO 2000 TIMES
+000990             DEPENDING ON GLX-CTL-COUNT
+001000             INDEXED BY GLX-IX.
+001010         10  GLX-OFF-ID               PIC X(05).
+001020         10  GLX-OFF-COUNT            PIC S9(07) COMP-3.
+001030 
+001040*----------------------------------------------------------------
+001050*REPORT LINE WORK AREAS
+001060*----------------------------------------------------------------
+001070 01  GLX-HDG-LINE-1.
+001080     05  FILLER                     PIC X(44)
+001090             VALUE "GL BACKDATED / OVERRIDE TRANSACTION MONITOR".
+001100     05  FILLER                     PIC X(88) VALUE SPACES.
+001110 
+001120 01  GLX-HDG-LINE-2.
+001130     05  FILLER                     PIC X(08) VALUE "TRAN-SEQ".
+001140     05  FILLER                     PIC X(08) VALUE "OFFICER".
+001150     05  FILLER                     PIC X(07) VALUE "REASON".
+001160     05  FILLER                     PIC X(11) VALUE "POST-DATE".
+001170     05  FILLER                     PIC X(11) VALUE "EFF-DATE".
+001180     05  FILLER                     PIC X(07) VALUE "TERM".
+001190     05  FILLER                     PIC X(08) VALUE "INT-CDE".
+001200     05  FILLER                   PIC X(14) VALUE "OVERRIDE-RATE".
+001210     05  FILLER                     PIC X(58) VALUE SPACES.
+001220 
+001230 01  GLX-DETAIL-LINE.
+001240     05  GLX-DL-TRAN-SEQ            PIC ZZZZZZ9.
+001250     05  FILLER                     PIC X(01) VALUE SPACES.
+001260     05  GLX-DL-OFFICER             PIC X(05).
+001270     05  FILLER                     PIC X(03) VALUE SPACES.
+001280     05  GLX-DL-REASON              PIC X(01).
+001290     05  FILLER                     PIC X(05) VALUE SPACES.
+001300     05  GLX-DL-POST-DATE           PIC Z(06)9.
+001310     05  FILLER                     PIC X(04) VALUE SPACES.
+001320     05  GLX-DL-EFF-DATE            PIC Z(06)9.
+001330     05  FILLER                     PIC X(04) VALUE SPACES.
+001340     05  GLX-DL-TERM-CODE           PIC X(01).
+001350     05  FILLER                     PIC X(06) VALUE SPACES.
+001360     05  GLX-DL-INT-CODE            PIC X(02).
+001370     05  FILLER                     PIC X(06) VALUE SPACES.
+001380     05  GLX-DL-OVR-RATE            PIC Z9.99999.
+001390     05  FILLER                     PIC X(38) VALUE SPACES.
+001400 
+001410 01  GLX-OFFICER-LINE.
+001420     05  FILLER                     PIC X(20) VALUE "OFFICER".
+001430     05  GLX-OL-OFFICER             PIC X(05).
+001440     05  FILLER                     PIC X(05) VALUE SPACES.
+001450     05  FILLER                PIC X(20) VALUE "EXCEPTION COUNT:".
+001460     05  GLX-OL-COUNT               PIC ZZZ,ZZ9.
+001470     05  FILLER                     PIC X(75) VALUE SPACES.
+001480 
+001490 01  GLX-TOTAL-LINE.
+001500     05  FILLER                     PIC X(30)
+001510             VALUE "GRAND TOTAL EXCEPTION COUNT:".
+001520     05  GLX-TL-COUNT               PIC ZZZ,ZZ9.
+001530     05  FILLER                     PIC X(95) VALUE SPACES.
+001540 
+001550 PROCEDURE DIVISION.
+001560*----------------------------------------------------------------
+001570*0000-MAINLINE
+001580*----------------------------------------------------------------
+001590 0000-MAINLINE.
+001600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001610     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001620         UNTIL GLX-EOF-REACHED.
+001630     PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+001640     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001650     STOP RUN.
+001660 
+001670*----------------------------------------------------------------
+001680*1000-INITIALIZE - OPEN FILES, WRITE REPORT HEADINGS, PRIME THE
+001690*FIRST READ
+001700*----------------------------------------------------------------
+001710 1000-INITIALIZE.
+001720     OPEN INPUT  GL-DETAIL-FILE.
+001730     OPEN OUTPUT GL-OVRRPT-RPT.
+001740     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001750         DISPLAY "GLOVRRPT - OPEN ERROR ON GL-DETAIL-FILE "
+001760             GLX-DETAIL-STATUS
+001765         MOVE "Y" TO GLX-EOF-SWITCH
+001770         GO TO 1000-EXIT
+001780     END-IF.
+001790     WRITE OVR-RPT-LINE FROM GLX-HDG-LINE-1.
+001800     WRITE OVR-RPT-LINE FROM GLX-HDG-LINE-2.
+001810     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001820 1000-EXIT.
+001830     EXIT.
+001840 
+001850*----------------------------------------------------------------
+001860*2000-PROCESS-FILE - TEST EACH RECORD FOR AN OVERRIDE OR
+001870*BACKDATE CONDITION AND PRINT / TALLY WHEN ONE IS FOUND
+001880*----------------------------------------------------------------
+001890 2000-PROCESS-FILE.
+001900     ADD 1 TO GLX-RECORDS-READ.
+001910     PERFORM 2100-TEST-EXCEPTION THRU 2100-TEST-EXCEPTION-EXIT.
+001920     IF GLX-IS-BACKDATED
+001930         ADD 1 TO GLX-EXCEPTION-COUNT
+001940         PERFORM 2200-PRINT-EXCEPTION THRU 2200-EXIT
+001950         PERFORM 2300-TALLY-OFFICER THRU 2300-EXIT
+001960     END-IF.
+001970     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+002000 
+002010*----------------------------------------------------------------
+002020*2100-READ-DETAIL
+002030*----------------------------------------------------------------
+002040 2100-READ-DETAIL.
+002050     READ GL-DETAIL-FILE
+002060         AT END
+002070             MOVE "Y" TO GLX-EOF-SWITCH
+002080     END-READ.
+002090 2100-EXIT.
+002100     EXIT.
+002110 
+002120*----------------------------------------------------------------
+002130*2100-TEST-EXCEPTION - A RECORD IS AN EXCEPTION WHEN IT CARRIES
+002140*A BACKDATE, TERM, OR INTEREST RATE OVERRIDE.  THE FIRST
+002150*CONDITION MATCHED SUPPLIES THE REASON CODE FOR THE LISTING.
+002160*GLI-EFFECTIVE-DATE AND GLI-POST-DATE ARE CARRIED ON THE
+002165*LISTING AS INFORMATIONAL COLUMNS ONLY; THEY DO NOT BY
+002168*THEMSELVES TRIGGER AN EXCEPTION
+002170*----------------------------------------------------------------
+002180 2100-TEST-EXCEPTION.
+002190     MOVE "N" TO GLX-BACKDATE-SW.
+002200     MOVE SPACE TO GLX-REASON-CODE.
+002210     IF GLI-OVERRIDE-BACKDATE-DAYS NOT = SPACE
+002220        AND GLI-OVERRIDE-BACKDATE-DAYS NOT = LOW-VALUES
+002230         MOVE "Y" TO GLX-BACKDATE-SW
+002240         SET GLX-REASON-BACKDATE TO TRUE
+002250         GO TO 2100-TEST-EXCEPTION-EXIT
+002260     END-IF.
+002270     IF GLI-OVERRIDE-TERM-CODE NOT = SPACE
+002280        AND GLI-OVERRIDE-TERM-CODE NOT = LOW-VALUES
+002290         MOVE "Y" TO GLX-BACKDATE-SW
+002300         SET GLX-REASON-TERM TO TRUE
+002310         GO TO 2100-TEST-EXCEPTION-EXIT
+002320     END-IF.
+002330     IF GLI-OVERRIDE-INT-CODE NOT = SPACES
+002340        AND GLI-OVERRIDE-INT-CODE NOT = LOW-VALUES
+002350         MOVE "Y" TO GLX-BACKDATE-SW
+002360         SET GLX-REASON-RATE TO TRUE
+002370         GO TO 2100-TEST-EXCEPTION-EXIT
+002380     END-IF.
+002390     IF GLI-OVERRIDE-RATE NOT = ZERO
+002400         MOVE "Y" TO GLX-BACKDATE-SW
+002410         SET GLX-REASON-RATE TO TRUE
+002420     END-IF.
+002490 2100-TEST-EXCEPTION-EXIT.
+002500     EXIT.
+002510 
+002520*----------------------------------------------------------------
+002530*2200-PRINT-EXCEPTION - ONE DETAIL LINE PER EXCEPTION RECORD
+002540*----------------------------------------------------------------
+002550 2200-PRINT-EXCEPTION.
+002560     MOVE GLI-TRANS-SEQ       TO GLX-DL-TRAN-SEQ.
+002570     MOVE GLI-OFFICER         TO GLX-DL-OFFICER.
+002580     MOVE GLX-REASON-CODE     TO GLX-DL-REASON.
+002590     MOVE GLI-POST-DATE       TO GLX-DL-POST-DATE.
+002600     MOVE GLI-EFFECTIVE-DATE  TO GLX-DL-EFF-DATE.
+002610     MOVE GLI-OVERRIDE-TERM-CODE TO GLX-DL-TERM-CODE.
+002620     MOVE GLI-OVERRIDE-INT-CODE  TO GLX-DL-INT-CODE.
+002630     MOVE GLI-OVERRIDE-RATE      TO GLX-DL-OVR-RATE.
+002640     WRITE OVR-RPT-LINE FROM GLX-DETAIL-LINE.
+002650 2200-EXIT.
+002660     EXIT.
+002670 
+002680*----------------------------------------------------------------
+002690*2300-TALLY-OFFICER - LOCATE OR ADD THIS OFFICER IN THE
+002700*EXCEPTION COUNT TABLE AND INCREMENT ITS COUNT
+002710*----------------------------------------------------------------
+002720 2300-TALLY-OFFICER.
+002725     MOVE "Y" TO GLX-ENTRY-FOUND-SW.
+002730     SET GLX-IX TO 1.
+002740     SEARCH GLX-OFF-ENTRY
+002750         AT END
+002760             PERFORM 2310-ADD-OFFICER THRU 2310-EXIT
+002770         WHEN GLX-OFF-ID (GLX-IX) = GLI-OFFICER
+002780             CONTINUE
+002790     END-SEARCH.
+002800     IF GLX-ENTRY-FOUND
+002810         ADD 1 TO GLX-OFF-COUNT (GLX-IX)
+002820     END-IF.
+002830 2300-EXIT.
+002840     EXIT.
+002850 
+002860*----------------------------------------------------------------
+002870*2310-ADD-OFFICER - APPEND A NEW OFFICER ROW AT THE END OF THE
+002880*TABLE
+002890*----------------------------------------------------------------
+002900 2310-ADD-OFFICER.
+002910     IF GLX-CTL-COUNT NOT < GLX-CTL-MAX
+002920         MOVE "Y" TO GLX-TABLE-FULL-SW
+002925         MOVE "N" TO GLX-ENTRY-FOUND-SW
+002930         DISPLAY "GLOVRRPT - OFFICER TABLE FULL AT "
+002940             GLX-CTL-MAX " ENTRIES - TOTALS INCOMPLETE"
+002950         GO TO 2310-EXIT
+002960     END-IF.
+002970     ADD 1 TO GLX-CTL-COUNT.
+002980     SET GLX-IX TO GLX-CTL-COUNT.
+002990     MOVE GLI-OFFICER TO GLX-OFF-ID (GLX-IX).
+003000     MOVE ZERO        TO GLX-OFF-COUNT (GLX-IX).
+003010 2310-EXIT.
+003020     EXIT.
+003030 
+003040*----------------------------------------------------------------
+003050*8000-PRODUCE-TOTALS - PRINT THE PER-OFFICER EXCEPTION COUNTS
+003060*AND THE GRAND TOTAL
+003070*----------------------------------------------------------------
+003080 8000-PRODUCE-TOTALS.
+003090     IF GLX-CTL-COUNT > ZERO
+003100         PERFORM 8100-PRINT-OFFICER THRU 8100-EXIT
+003110             VARYING GLX-IX FROM 1 BY 1
+003120             UNTIL GLX-IX > GLX-CTL-COUNT
+003130     END-IF.
+003140     MOVE GLX-EXCEPTION-COUNT TO GLX-TL-COUNT.
+003150     WRITE OVR-RPT-LINE FROM GLX-TOTAL-LINE.
+003160 8000-EXIT.
+003170     EXIT.
+003180 
+003190*----------------------------------------------------------------
+003200*8100-PRINT-OFFICER - ONE SUMMARY LINE PER OFFICER
+003210*----------------------------------------------------------------
+003220 8100-PRINT-OFFICER.
+003230     MOVE GLX-OFF-ID    (GLX-IX) TO GLX-OL-OFFICER.
+003240     MOVE GLX-OFF-COUNT (GLX-IX) TO GLX-OL-COUNT.
+003250     WRITE OVR-RPT-LINE FROM GLX-OFFICER-LINE.
+003260 8100-EXIT.
+003270     EXIT.
+003280 
+003290*----------------------------------------------------------------
+003300*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNTS
+003310*----------------------------------------------------------------
+003320 9999-TERMINATE.
+003330     CLOSE GL-DETAIL-FILE.
+003340     CLOSE GL-OVRRPT-RPT.
+003350     DISPLAY "GLOVRRPT - RECORDS READ:    " GLX-RECORDS-READ.
+003360     DISPLAY "GLOVRRPT - EXCEPTIONS FOUND: " GLX-EXCEPTION-COUNT.
+003370 9999-EXIT.
+003380     EXIT.
