@@ -0,0 +1,283 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLDEVRPT
+000120** REMOTE / DEVICE CAPTURE ACTIVITY REPORT FOR THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLDEVRPT.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  SUMMARIZES VOLUME AND
+000270*                  DOLLAR ACTIVITY CAPTURED THROUGH REMOTE /
+000280*                  DEVICE CHANNELS BY GLI-SYSTEM-SOURCE-ID,
+000290*                  GLI-SOURCE-DEVICE-TYPE AND GLI-REMIT-BRANCH.
+000300*                  A RECORD IS TREATED AS REMOTE / DEVICE
+000310*                  CAPTURE WHEN GLI-SOURCE-TYPE IS "RD", WHICH
+000320*                  IS ALSO WHEN THE GLI-FNB-OPERATOR REDEFINITION
+000330*                  (RATHER THAN PLAIN GLI-OPERATOR) APPLIES TO
+000335*                  THE RECORD.  THE SAME TEST IS USED BY GLEXPORT.
+000340*----------------------------------------------------------------
+000350 
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 SPECIAL-NAMES.
+000410     C01 IS TOP-OF-PAGE.
+000420 
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000460         ORGANIZATION IS SEQUENTIAL
+000470         ACCESS MODE IS SEQUENTIAL
+000480         FILE STATUS IS GLX-DETAIL-STATUS.
+000490 
+000500     SELECT GL-DEVRPT-RPT ASSIGN TO GLDEVRRT
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS GLX-RPT-STATUS.
+000530 
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560*----------------------------------------------------------------
+000570*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000580*----------------------------------------------------------------
+000590 FD  GL-DETAIL-FILE
+000600     RECORDING MODE IS F
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY "POW_GL_Detail_Output".
+000630 
+000640*----------------------------------------------------------------
+000650*OUTPUT REMOTE / DEVICE ACTIVITY REPORT
+000660*----------------------------------------------------------------
+000670 FD  GL-DEVRPT-RPT
+000680     RECORDING MODE IS F
+000690     LABEL RECORDS ARE OMITTED.
+000700 01  DEV-RPT-LINE                      PIC X(132).
+000710 
+000720 WORKING-STORAGE SECTION.
+000730*----------------------------------------------------------------
+000740*SWITCHES AND COUNTERS
+000750*----------------------------------------------------------------
+000760 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000770     88  GLX-DETAIL-OK                         VALUE "00".
+000780     88  GLX-DETAIL-EOF                         VALUE "10".
+000790 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000800 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000810     88  GLX-EOF-REACHED                        VALUE "Y".
+000820 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000830 77  GLX-DEVICE-RECORDS             PIC S9(09) COMP-3 VALUE ZERO.
+000840 77  GLX-CTL-COUNT                  PIC S9(04) COMP   VALUE ZERO.
+000850 77  GLX-CTL-MAX                    PIC S9(04) COMP   VALUE 2000.
+000860 77  GLX-TABLE-FULL-SW              PIC X(01) VALUE "N".
+000870     88  GLX-TABLE-FULL                         VALUE "Y".
+000875 77  GLX-ENTRY-FOUND-SW             PIC X(01) VALUE "Y".
+000878     88  GLX-ENTRY-FOUND                         VALUE "Y".
+000880 77  GLX-TOT-VOLUME                 PIC S9(09) COMP-3 VALUE ZERO.
+000890 77  GLX-TOT-AMOUNT               PIC S9(13)V99 COMP-3 VALUE ZERO.
+000900 
+000910*----------------------------------------------------------------
+000920*DEVICE ACTIVITY TABLE - ONE ENTRY PER SYSTEM-SOURCE-ID /
+000930*DEVICE-TYPE / REMIT-BRANCH COMBINATION
+000940*----------------------------------------------------------------
+000950 01  GLX-DEV-TABLE.
+000960     05  GLX-DEV-ENTRY OCCURS 1 TO 2000 TIMES
+000970             DEPENDING ON GLX-CTL-COUNT
+000980             INDEXED BY GLX-IX.
+000990         10  GLX-DEV-SYS-SRC-ID       PIC X(03).
+001000         10  GLX-DEV-DEVICE-TYPE      PIC X(02).
+001010         10  GLX-DEV-REMIT-BRANCH     PIC 9(06).
+001020         10  GLX-DEV-VOLUME           PIC S9(07) COMP-3.
+001030         10  GLX-DEV-AMOUNT           PIC S9(11)V99 COMP-3.
+001040 
+001050*----------------------------------------------------------------
+001060*REPORT LINE WORK AREAS
+001070*----------------------------------------------------------------
+001080 01  GLX-HDG-LINE-1.
+001090     05  FILLER                     PIC X(38)
+001100             VALUE "GL REMOTE / DEVICE CAPTURE ACTIVITY".
+001110     05  FILLER                     PIC X(94) VALUE SPACES.
+001120 
+001130 01  GLX-HDG-LINE-2.
+001140     05  FILLER                     PIC X(10) VALUE "SOURCE ID".
+001150     05  FILLER                     PIC X(10) VALUE "DEV TYPE".
+001160     05  FILLER                    PIC X(12) VALUE "REMIT BRANCH".
+001170     05  FILLER                     PIC X(10) VALUE "VOLUME".
+001180     05  FILLER                 PIC X(18) VALUE "DOLLAR ACTIVITY".
+001190     05  FILLER                     PIC X(30) VALUE SPACES.
+001200 
+001210 01  GLX-DETAIL-LINE.
+001220     05  GLX-DL-SYS-SRC-ID          PIC XXX.
+001230     05  FILLER                     PIC X(07) VALUE SPACES.
+001240     05  GLX-DL-DEVICE-TYPE         PIC XX.
+001250     05  FILLER                     PIC X(08) VALUE SPACES.
+001260     05  GLX-DL-REMIT-BRANCH        PIC ZZZZZ9.
+001270     05  FILLER                     PIC X(06) VALUE SPACES.
+001280     05  GLX-DL-VOLUME              PIC ZZZ,ZZ9.
+001290     05  FILLER                     PIC X(03) VALUE SPACES.
+001300     05  GLX-DL-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001310     05  FILLER                     PIC X(10) VALUE SPACES.
+001320 
+001330 01  GLX-TOTAL-LINE.
+001340     05  FILLER      PIC X(30) VALUE "GRAND TOTAL VOLUME/AMOUNT:".
+001350     05  GLX-TL-VOLUME              PIC ZZZ,ZZZ,ZZ9.
+001360     05  FILLER                     PIC X(04) VALUE SPACES.
+001370     05  GLX-TL-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001380     05  FILLER                     PIC X(50) VALUE SPACES.
+001390 
+001400 PROCEDURE DIVISION.
+001410*----------------------------------------------------------------
+001420*0000-MAINLINE
+001430*----------------------------------------------------------------
+001440 0000-MAINLINE.
+001450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001460     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001470         UNTIL GLX-EOF-REACHED.
+001480     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+001490     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001500     STOP RUN.
+001510 
+001520*----------------------------------------------------------------
+001530*1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ
+001540*----------------------------------------------------------------
+001550 1000-INITIALIZE.
+001560     OPEN INPUT  GL-DETAIL-FILE.
+001570     OPEN OUTPUT GL-DEVRPT-RPT.
+001580     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001590         DISPLAY "GLDEVRPT - OPEN ERROR ON GL-DETAIL-FILE "
+001600             GLX-DETAIL-STATUS
+001605         MOVE "Y" TO GLX-EOF-SWITCH
+001610         GO TO 1000-EXIT
+001620     END-IF.
+001630     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001640 1000-EXIT.
+001650     EXIT.
+001660 
+001670*----------------------------------------------------------------
+001680*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD.  ONLY RECORDS
+001690*WHOSE GLI-SOURCE-TYPE IS "RD" CARRY THE GLI-FNB-OPERATOR
+001700*REDEFINITION AND ARE ROLLED INTO THE DEVICE ACTIVITY TABLE
+001710*----------------------------------------------------------------
+001720 2000-PROCESS-FILE.
+001730     ADD 1 TO GLX-RECORDS-READ.
+001740     IF GLI-SOURCE-TYPE = "RD"
+001750         ADD 1 TO GLX-DEVICE-RECORDS
+001760         PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT
+001770         PERFORM 2300-ACCUMULATE-ENTRY THRU 2300-EXIT
+001780     END-IF.
+001790     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001800 2000-EXIT.
+001810     EXIT.
+001820 
+001830*----------------------------------------------------------------
+001840*2100-READ-DETAIL
+001850*----------------------------------------------------------------
+001860 2100-READ-DETAIL.
+001870     READ GL-DETAIL-FILE
+001880         AT END
+001890             MOVE "Y" TO GLX-EOF-SWITCH
+001900     END-READ.
+001910 2100-EXIT.
+001920     EXIT.
+001930 
+001940*----------------------------------------------------------------
+001950*2200-FIND-OR-ADD-ENTRY - LOCATE THE TABLE ROW FOR THIS
+001960*SYSTEM-SOURCE-ID / DEVICE-TYPE / REMIT-BRANCH COMBINATION,
+001970*ADDING A NEW ROW WHEN NOT FOUND
+001980*----------------------------------------------------------------
+001990 2200-FIND-OR-ADD-ENTRY.
+001995     MOVE "Y" TO GLX-ENTRY-FOUND-SW.
+002000     SET GLX-IX TO 1.
+002010     SEARCH GLX-DEV-ENTRY
+002020         AT END
+002030             PERFORM 2210-ADD-ENTRY THRU 2210-EXIT
+002040         WHEN GLX-DEV-SYS-SRC-ID (GLX-IX) = GLI-SYSTEM-SOURCE-ID
+002050         AND GLX-DEV-DEVICE-TYPE (GLX-IX) = GLI-SOURCE-DEVICE-TYPE
+002060          AND GLX-DEV-REMIT-BRANCH (GLX-IX) = GLI-REMIT-BRANCH
+002070             CONTINUE
+002080     END-SEARCH.
+002090 2200-EXIT.
+002100     EXIT.
+002110 
+002120*----------------------------------------------------------------
+002130*2210-ADD-ENTRY - APPEND A NEW ROW AT THE END OF THE TABLE
+002140*----------------------------------------------------------------
+002150 2210-ADD-ENTRY.
+002160     IF GLX-CTL-COUNT NOT < GLX-CTL-MAX
+002170         MOVE "Y" TO GLX-TABLE-FULL-SW
+002175         MOVE "N" TO GLX-ENTRY-FOUND-SW
+002180         DISPLAY "GLDEVRPT - DEVICE TABLE FULL AT "
+002190             GLX-CTL-MAX " ENTRIES - REPORT INCOMPLETE"
+002200         GO TO 2210-EXIT
+002210     END-IF.
+002220     ADD 1 TO GLX-CTL-COUNT.
+002230     SET GLX-IX TO GLX-CTL-COUNT.
+002240     MOVE GLI-SYSTEM-SOURCE-ID   TO GLX-DEV-SYS-SRC-ID (GLX-IX).
+002250     MOVE GLI-SOURCE-DEVICE-TYPE TO GLX-DEV-DEVICE-TYPE (GLX-IX).
+002260     MOVE GLI-REMIT-BRANCH       TO GLX-DEV-REMIT-BRANCH (GLX-IX).
+002270     MOVE ZERO TO GLX-DEV-VOLUME (GLX-IX)
+002280                  GLX-DEV-AMOUNT (GLX-IX).
+002290 2210-EXIT.
+002300     EXIT.
+002310 
+002320*----------------------------------------------------------------
+002330*2300-ACCUMULATE-ENTRY - ROLL THE CURRENT RECORD INTO ITS ROW
+002340*----------------------------------------------------------------
+002350 2300-ACCUMULATE-ENTRY.
+002360     IF NOT GLX-ENTRY-FOUND
+002370         GO TO 2300-EXIT
+002380     END-IF.
+002390     ADD 1             TO GLX-DEV-VOLUME (GLX-IX).
+002400     ADD GLI-TRANS-AMT TO GLX-DEV-AMOUNT (GLX-IX).
+002410 2300-EXIT.
+002420     EXIT.
+002430 
+002440*----------------------------------------------------------------
+002450*8000-PRODUCE-REPORT - PRINT ONE LINE PER TABLE ROW, THEN THE
+002460*GRAND TOTAL VOLUME AND DOLLAR ACTIVITY
+002470*----------------------------------------------------------------
+002480 8000-PRODUCE-REPORT.
+002490     WRITE DEV-RPT-LINE FROM GLX-HDG-LINE-1.
+002500     WRITE DEV-RPT-LINE FROM GLX-HDG-LINE-2.
+002510     IF GLX-CTL-COUNT > ZERO
+002520         PERFORM 8100-PRINT-ENTRY THRU 8100-EXIT
+002530             VARYING GLX-IX FROM 1 BY 1
+002540             UNTIL GLX-IX > GLX-CTL-COUNT
+002550     END-IF.
+002560     MOVE GLX-TOT-VOLUME TO GLX-TL-VOLUME.
+002570     MOVE GLX-TOT-AMOUNT TO GLX-TL-AMOUNT.
+002580     WRITE DEV-RPT-LINE FROM GLX-TOTAL-LINE.
+002590 8000-EXIT.
+002600     EXIT.
+002610 
+002620*----------------------------------------------------------------
+002630*8100-PRINT-ENTRY - ONE DETAIL LINE PER DEVICE ACTIVITY ROW
+002640*----------------------------------------------------------------
+002650 8100-PRINT-ENTRY.
+002660     MOVE GLX-DEV-SYS-SRC-ID   (GLX-IX) TO GLX-DL-SYS-SRC-ID.
+002670     MOVE GLX-DEV-DEVICE-TYPE  (GLX-IX) TO GLX-DL-DEVICE-TYPE.
+002680     MOVE GLX-DEV-REMIT-BRANCH (GLX-IX) TO GLX-DL-REMIT-BRANCH.
+002690     MOVE GLX-DEV-VOLUME       (GLX-IX) TO GLX-DL-VOLUME.
+002700     MOVE GLX-DEV-AMOUNT       (GLX-IX) TO GLX-DL-AMOUNT.
+002710     ADD GLX-DEV-VOLUME (GLX-IX) TO GLX-TOT-VOLUME.
+002720     ADD GLX-DEV-AMOUNT (GLX-IX) TO GLX-TOT-AMOUNT.
+002730     WRITE DEV-RPT-LINE FROM GLX-DETAIL-LINE.
+002740 8100-EXIT.
+002750     EXIT.
+002760 
+002770*----------------------------------------------------------------
+002780*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNTS
+002790*----------------------------------------------------------------
+002800 9999-TERMINATE.
+002810     CLOSE GL-DETAIL-FILE.
+002820     CLOSE GL-DEVRPT-RPT.
+002830     DISPLAY "GLDEVRPT - RECORDS READ:    " GLX-RECORDS-READ.
+002840     DISPLAY "GLDEVRPT - DEVICE RECORDS:  " GLX-DEVICE-RECORDS.
+002850 9999-EXIT.
+002860     EXIT.
