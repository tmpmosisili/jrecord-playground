@@ -0,0 +1,279 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLTRCINQ
+000120** TRACE-ID / CHECK-SERIAL RESEARCH INQUIRY AGAINST THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLTRCINQ.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  SEARCH CARD NAMES EITHER A
+000270*                  FULL TRACE ID (GLI-TRACE-ID + GLI-TRACE-ID-
+000280*                  CONT) OR A CHECK SERIAL NUMBER (GLI-CK-
+000290*                  SERIAL-NO); EVERY MATCHING RECORD ON THE
+000300*                  EXTRACT IS LISTED FOR ITEM RESEARCH.
+000310*----------------------------------------------------------------
+000320 
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 SPECIAL-NAMES.
+000380     C01 IS TOP-OF-PAGE.
+000390 
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000430         ORGANIZATION IS SEQUENTIAL
+000440         ACCESS MODE IS SEQUENTIAL
+000450         FILE STATUS IS GLX-DETAIL-STATUS.
+000460 
+000470     SELECT GL-PARM-FILE ASSIGN TO GLTRCPRM
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS GLX-PARM-STATUS.
+000500 
+000510     SELECT GL-TRCINQ-RPT ASSIGN TO GLTRCRPT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS GLX-RPT-STATUS.
+000540 
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570*----------------------------------------------------------------
+000580*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000590*----------------------------------------------------------------
+000600 FD  GL-DETAIL-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY "POW_GL_Detail_Output".
+000640 
+000650*----------------------------------------------------------------
+000660*SEARCH-CARD PARAMETER FILE - ONE CARD NAMING THE INQUIRY TYPE
+000670*AND THE SEARCH VALUE
+000680*----------------------------------------------------------------
+000690 FD  GL-PARM-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE OMITTED.
+000720 01  GLX-PARM-RECORD.
+000730     05  GLX-PARM-INQ-TYPE          PIC X(01).
+000740         88  GLX-PARM-BY-TRACE              VALUE "T".
+000750         88  GLX-PARM-BY-CHECK              VALUE "C".
+000760     05  GLX-PARM-TRACE-ID          PIC X(30).
+000770     05  GLX-PARM-CK-SERIAL         PIC 9(10).
+000780     05  GLX-PARM-FILLER            PIC X(39).
+000790 
+000800*----------------------------------------------------------------
+000810*OUTPUT RESEARCH INQUIRY REPORT
+000820*----------------------------------------------------------------
+000830 FD  GL-TRCINQ-RPT
+000840     RECORDING MODE IS F
+000850     LABEL RECORDS ARE OMITTED.
+000860 01  TRC-RPT-LINE                     PIC X(132).
+000870 
+000880 WORKING-STORAGE SECTION.
+000890*----------------------------------------------------------------
+000900*SWITCHES AND COUNTERS
+000910*----------------------------------------------------------------
+000920 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000930     88  GLX-DETAIL-OK                         VALUE "00".
+000940     88  GLX-DETAIL-EOF                         VALUE "10".
+000950 77  GLX-PARM-STATUS                 PIC X(02) VALUE SPACES.
+000960     88  GLX-PARM-OK                           VALUE "00".
+000970 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000980 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000990     88  GLX-EOF-REACHED                        VALUE "Y".
+001000 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+001010 77  GLX-MATCH-COUNT                PIC S9(07) COMP-3 VALUE ZERO.
+001020 
+001030*----------------------------------------------------------------
+001040*SEARCH-KEY WORK AREAS, LOADED FROM THE PARAMETER CARD
+001050*----------------------------------------------------------------
+001060 77  GLX-SRCH-TRACE-ID               PIC X(30) VALUE SPACES.
+001070 77  GLX-SRCH-CK-SERIAL              PIC 9(10) VALUE ZERO.
+001080 77  GLX-CURR-TRACE-ID               PIC X(30) VALUE SPACES.
+001090 
+001100*----------------------------------------------------------------
+001110*REPORT LINE WORK AREAS
+001120*----------------------------------------------------------------
+001130 01  GLX-HDG-LINE-1.
+001140     05  FILLER                     PIC X(31)
+001150             VALUE "GL TRACE / CHECK-SERIAL INQUIRY".
+001160     05  FILLER                     PIC X(101) VALUE SPACES.
+001170 
+001180 01  GLX-HDG-LINE-2.
+001190     05  FILLER                     PIC X(10) VALUE "TRANS SEQ".
+001200     05  FILLER                     PIC X(08) VALUE "CO-ID".
+001210     05  FILLER                     PIC X(07) VALUE "APPL".
+001220     05  FILLER                  PIC X(18) VALUE "ACCOUNT NUMBER".
+001230     05  FILLER                   PIC X(18) VALUE "TRANS AMOUNT".
+001240     05  FILLER                     PIC X(32) VALUE "TRACE ID".
+001250     05  FILLER                     PIC X(12) VALUE "CK SERIAL".
+001260     05  FILLER                     PIC X(14) VALUE SPACES.
+001270 
+001280 01  GLX-DETAIL-LINE.
+001290     05  GLX-DL-TRANS-SEQ           PIC ZZZZZZ9.
+001300     05  FILLER                     PIC X(03) VALUE SPACES.
+001310     05  GLX-DL-CO-ID               PIC ZZZ9.
+001320     05  FILLER                     PIC X(04) VALUE SPACES.
+001330     05  GLX-DL-APPL-ID             PIC XX.
+001340     05  FILLER                     PIC X(05) VALUE SPACES.
+001350     05  GLX-DL-ACT-NO              PIC Z(14)9.
+001360     05  FILLER                     PIC X(03) VALUE SPACES.
+001370     05  GLX-DL-TRANS-AMT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001380     05  FILLER                     PIC X(03) VALUE SPACES.
+001390     05  GLX-DL-TRACE-ID            PIC X(30).
+001400     05  FILLER                     PIC X(02) VALUE SPACES.
+001410     05  GLX-DL-CK-SERIAL           PIC Z(9)9.
+001420     05  FILLER                     PIC X(03) VALUE SPACES.
+001430 
+001440 01  GLX-DESC-LINE.
+001450     05  FILLER                     PIC X(12) VALUE SPACES.
+001460     05  FILLER                     PIC X(11) VALUE "DESC:".
+001470     05  GLX-DL-DESCRIPTION         PIC X(47).
+001480     05  FILLER                     PIC X(62) VALUE SPACES.
+001490 
+001500 01  GLX-NOTFOUND-LINE.
+001510     05  FILLER                     PIC X(28)
+001520             VALUE "NO MATCHING RECORDS FOUND".
+001530     05  FILLER                     PIC X(104) VALUE SPACES.
+001540 
+001550 01  GLX-TOTAL-LINE.
+001560     05  FILLER                  PIC X(20) VALUE "MATCHES FOUND:".
+001570     05  GLX-TL-MATCH-COUNT         PIC ZZZ,ZZ9.
+001580     05  FILLER                     PIC X(100) VALUE SPACES.
+001590 
+001600 PROCEDURE DIVISION.
+001610*----------------------------------------------------------------
+001620*0000-MAINLINE
+001630*----------------------------------------------------------------
+001640 0000-MAINLINE.
+001650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001660     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001670         UNTIL GLX-EOF-REACHED.
+001680     PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+001690     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001700     STOP RUN.
+001710 
+001720*----------------------------------------------------------------
+001730*1000-INITIALIZE - OPEN FILES, READ THE SEARCH CARD, AND PRIME
+001740*THE FIRST READ OF THE EXTRACT
+001750*----------------------------------------------------------------
+001760 1000-INITIALIZE.
+001770     OPEN INPUT  GL-DETAIL-FILE.
+001780     OPEN INPUT  GL-PARM-FILE.
+001790     OPEN OUTPUT GL-TRCINQ-RPT.
+001800     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001810         DISPLAY "GLTRCINQ - OPEN ERROR ON GL-DETAIL-FILE "
+001820             GLX-DETAIL-STATUS
+001825         MOVE "Y" TO GLX-EOF-SWITCH
+001830         GO TO 1000-EXIT
+001840     END-IF.
+001850     IF NOT GLX-PARM-OK
+001860         DISPLAY "GLTRCINQ - OPEN ERROR ON GL-PARM-FILE "
+001870             GLX-PARM-STATUS
+001875         MOVE "Y" TO GLX-EOF-SWITCH
+001880         GO TO 1000-EXIT
+001890     END-IF.
+001900     READ GL-PARM-FILE
+001910         AT END
+001920             DISPLAY "GLTRCINQ - NO SEARCH CARD SUPPLIED"
+001930             MOVE "Y" TO GLX-EOF-SWITCH
+001940     END-READ.
+001950     MOVE GLX-PARM-TRACE-ID  TO GLX-SRCH-TRACE-ID.
+001960     MOVE GLX-PARM-CK-SERIAL TO GLX-SRCH-CK-SERIAL.
+001970     CLOSE GL-PARM-FILE.
+001980     WRITE TRC-RPT-LINE FROM GLX-HDG-LINE-1.
+001990     WRITE TRC-RPT-LINE FROM GLX-HDG-LINE-2.
+002000     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002010 1000-EXIT.
+002020     EXIT.
+002030 
+002040*----------------------------------------------------------------
+002050*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD
+002060*----------------------------------------------------------------
+002070 2000-PROCESS-FILE.
+002080     ADD 1 TO GLX-RECORDS-READ.
+002090     PERFORM 2200-TEST-MATCH THRU 2200-EXIT.
+002100     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002110 2000-EXIT.
+002120     EXIT.
+002130 
+002140*----------------------------------------------------------------
+002150*2100-READ-DETAIL
+002160*----------------------------------------------------------------
+002170 2100-READ-DETAIL.
+002180     READ GL-DETAIL-FILE
+002190         AT END
+002200             MOVE "Y" TO GLX-EOF-SWITCH
+002210     END-READ.
+002220 2100-EXIT.
+002230     EXIT.
+002240 
+002250*----------------------------------------------------------------
+002260*2200-TEST-MATCH - COMPARE THIS RECORD AGAINST THE SEARCH CARD
+002270*ACCORDING TO THE INQUIRY TYPE REQUESTED
+002280*----------------------------------------------------------------
+002290 2200-TEST-MATCH.
+002300     STRING GLI-TRACE-ID      DELIMITED BY SIZE
+002310            GLI-TRACE-ID-CONT DELIMITED BY SIZE
+002320         INTO GLX-CURR-TRACE-ID
+002330     END-STRING.
+002340     IF GLX-PARM-BY-TRACE
+002350         IF GLX-CURR-TRACE-ID = GLX-SRCH-TRACE-ID
+002360             PERFORM 2210-PRINT-MATCH THRU 2210-EXIT
+002370         END-IF
+002380     END-IF.
+002390     IF GLX-PARM-BY-CHECK
+002400         IF GLI-CK-SERIAL-NO = GLX-SRCH-CK-SERIAL
+002410             PERFORM 2210-PRINT-MATCH THRU 2210-EXIT
+002420         END-IF
+002430     END-IF.
+002440 2200-EXIT.
+002450     EXIT.
+002460 
+002470*----------------------------------------------------------------
+002480*2210-PRINT-MATCH - WRITE ONE DETAIL LINE AND ITS DESCRIPTION
+002490*LINE FOR A MATCHED RECORD
+002500*----------------------------------------------------------------
+002510 2210-PRINT-MATCH.
+002520     ADD 1 TO GLX-MATCH-COUNT.
+002530     MOVE GLI-TRANS-SEQ    TO GLX-DL-TRANS-SEQ.
+002540     MOVE GLI-CO-ID        TO GLX-DL-CO-ID.
+002550     MOVE GLI-APPL-ID      TO GLX-DL-APPL-ID.
+002560     MOVE GLI-ACT-NO       TO GLX-DL-ACT-NO.
+002570     MOVE GLI-TRANS-AMT    TO GLX-DL-TRANS-AMT.
+002580     MOVE GLX-CURR-TRACE-ID TO GLX-DL-TRACE-ID.
+002590     MOVE GLI-CK-SERIAL-NO TO GLX-DL-CK-SERIAL.
+002600     MOVE GLI-DESCRIPTION  TO GLX-DL-DESCRIPTION.
+002610     WRITE TRC-RPT-LINE FROM GLX-DETAIL-LINE.
+002620     WRITE TRC-RPT-LINE FROM GLX-DESC-LINE.
+002630 2210-EXIT.
+002640     EXIT.
+002650 
+002660*----------------------------------------------------------------
+002670*8000-PRODUCE-TOTALS - WRITE THE CLOSING MATCH COUNT
+002680*----------------------------------------------------------------
+002690 8000-PRODUCE-TOTALS.
+002700     IF GLX-MATCH-COUNT = ZERO
+002710         WRITE TRC-RPT-LINE FROM GLX-NOTFOUND-LINE
+002720     END-IF.
+002730     MOVE GLX-MATCH-COUNT TO GLX-TL-MATCH-COUNT.
+002740     WRITE TRC-RPT-LINE FROM GLX-TOTAL-LINE.
+002750 8000-EXIT.
+002760     EXIT.
+002770 
+002780*----------------------------------------------------------------
+002790*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNT
+002800*----------------------------------------------------------------
+002810 9999-TERMINATE.
+002820     CLOSE GL-DETAIL-FILE.
+002830     CLOSE GL-TRCINQ-RPT.
+002840     DISPLAY "GLTRCINQ - RECORDS READ: " GLX-RECORDS-READ.
+002850 9999-EXIT.
+002860     EXIT.
