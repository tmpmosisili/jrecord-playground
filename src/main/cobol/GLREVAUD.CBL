@@ -0,0 +1,319 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLREVAUD
+000120** REVERSAL-CHAIN AUDIT TRAIL FOR THE POW_GL_DETAIL_OUTPUT
+000130** EXTRACT.  LINKS EACH REVERSING TRANSACTION BACK TO THE
+000140** ORIGINAL TRANSACTION IT REVERSES.
+000150*****************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. GLREVAUD.
+000180 AUTHOR. R L HARKNESS.
+000190 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000200 DATE-WRITTEN. 08/08/2026.
+000210 DATE-COMPILED.
+000220*----------------------------------------------------------------
+000230*MODIFICATION HISTORY
+000240*----------------------------------------------------------------
+000250*DATE       BY     DESCRIPTION
+000260*---------- ------ -------------------------------------------
+000270*08/08/2026 RLH    INITIAL VERSION.  FIRST PASS BUILDS A TABLE
+000280*                  OF ALL TRANSACTIONS KEYED BY GLI-TRANS-SEQ.
+000290*                  SECOND PASS WALKS EACH REVERSAL RECORD
+000300*                  (GLI-PD-TRAN-CODE-REVERSED OR GLI-PD-STMT-
+000310*                  REVERSAL-CODE SET) AND RESOLVES ITS ORIGINAL
+000320*                  TRANSACTION VIA GLI-PD-REV-ORIG-SEQ, FLAGGING
+000330*                  ANY REVERSAL WHOSE ORIGINAL CANNOT BE FOUND.
+000340*----------------------------------------------------------------
+000350 
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 SPECIAL-NAMES.
+000410     C01 IS TOP-OF-PAGE.
+000420 
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000460         ORGANIZATION IS SEQUENTIAL
+000470         ACCESS MODE IS SEQUENTIAL
+000480         FILE STATUS IS GLX-DETAIL-STATUS.
+000490 
+000500     SELECT GL-REVAUD-RPT ASSIGN TO GLREVRPT
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS GLX-RPT-STATUS.
+000530 
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560*----------------------------------------------------------------
+000570*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000580*----------------------------------------------------------------
+000590 FD  GL-DETAIL-FILE
+000600     RECORDING MODE IS F
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY "POW_GL_Detail_Output".
+000630 
+000640*----------------------------------------------------------------
+000650*OUTPUT REVERSAL AUDIT TRAIL REPORT
+000660*----------------------------------------------------------------
+000670 FD  GL-REVAUD-RPT
+000680     RECORDING MODE IS F
+000690     LABEL RECORDS ARE OMITTED.
+000700 01  REV-RPT-LINE                      PIC X(132).
+000710 
+000720 WORKING-STORAGE SECTION.
+000730*----------------------------------------------------------------
+000740*SWITCHES AND COUNTERS
+000750*----------------------------------------------------------------
+000760 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000770     88  GLX-DETAIL-OK                         VALUE "00".
+000780     88  GLX-DETAIL-EOF                         VALUE "10".
+000790 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000800 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000810     88  GLX-EOF-REACHED                        VALUE "Y".
+000820 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000830 77  GLX-ORIG-COUNT                 PIC S9(04) COMP   VALUE ZERO.
+000840 77  GLX-ORIG-MAX                   PIC S9(04) COMP   VALUE 5000.
+000850 77  GLX-TABLE-FULL-SW              PIC X(01) VALUE "N".
+000860     88  GLX-TABLE-FULL                         VALUE "Y".
+000861 77  GLX-SEQ-OVFL-SW                PIC X(01) VALUE "N".
+000862     88  GLX-SEQ-OVFL                           VALUE "Y".
+000863 77  GLX-ORIG-SEQ-MAX               PIC S9(04) COMP   VALUE 9999.
+000870 77  GLX-REV-COUNT                  PIC S9(07) COMP-3 VALUE ZERO.
+000880 77  GLX-ORPHAN-COUNT               PIC S9(07) COMP-3 VALUE ZERO.
+000890 77  GLX-REV-FOUND-SW               PIC X(01) VALUE "N".
+000900     88  GLX-REV-FOUND                          VALUE "Y".
+000910 
+000920*----------------------------------------------------------------
+000930*ORIGINAL-TRANSACTION TABLE - BUILT ON PASS 1, KEYED BY
+000940*GLI-TRANS-SEQ, SEARCHED ON PASS 2 FOR EACH REVERSAL
+000950*----------------------------------------------------------------
+000960 01  GLX-ORIG-TABLE.
+000970     05  GLX-ORIG-ENTRY OCCURS 1 TO 5000 TIMES
+000980             DEPENDING ON GLX-ORIG-COUNT
+000990             INDEXED BY GLX-IX.
+001000         10  GLX-ORIG-SEQ             PIC S9(07) COMP-3.
+001010         10  GLX-ORIG-APPL-ID         PIC X(02).
+001020         10  GLX-ORIG-AMT             PIC S9(11)V99 COMP-3.
+001030         10  GLX-ORIG-DESC            PIC X(20).
+001040 
+001050*----------------------------------------------------------------
+001060*CURRENT-RECORD REVERSAL INDICATORS
+001070*----------------------------------------------------------------
+001080 77  GLX-IS-REVERSAL-SW              PIC X(01) VALUE "N".
+001090     88  GLX-IS-REVERSAL                        VALUE "Y".
+001100 
+001110*----------------------------------------------------------------
+001120*REPORT LINE WORK AREAS
+001130*----------------------------------------------------------------
+001140 01  GLX-HDG-LINE-1.
+001150     05  FILLER                     PIC X(34)
+001160             VALUE "GL REVERSAL-CHAIN AUDIT TRAIL".
+001170     05  FILLER                     PIC X(98) VALUE SPACES.
+001180 
+001190 01  GLX-HDG-LINE-2.
+001200     05  FILLER                     PIC X(12) VALUE "REV SEQ".
+001210     05  FILLER                     PIC X(09) VALUE "ORIG SEQ".
+001220     05  FILLER                     PIC X(09) VALUE "OCCUR".
+001230     05  FILLER                 PIC X(18) VALUE "REVERSAL AMOUNT".
+001240     05  FILLER                 PIC X(18) VALUE "ORIGINAL AMOUNT".
+001250     05  FILLER                     PIC X(10) VALUE "STATUS".
+001260     05  FILLER                     PIC X(30) VALUE SPACES.
+001270 
+001280 01  GLX-DETAIL-LINE.
+001290     05  GLX-DL-REV-SEQ             PIC ZZZZZZ9.
+001300     05  FILLER                     PIC X(05) VALUE SPACES.
+001310     05  GLX-DL-ORIG-SEQ            PIC ZZZZ9.
+001320     05  FILLER                     PIC X(04) VALUE SPACES.
+001330     05  GLX-DL-OCCUR               PIC ZZZZ9.
+001340     05  FILLER                     PIC X(04) VALUE SPACES.
+001350     05  GLX-DL-REV-AMT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001360     05  FILLER                     PIC X(03) VALUE SPACES.
+001370     05  GLX-DL-ORIG-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001380     05  FILLER                     PIC X(03) VALUE SPACES.
+001390     05  GLX-DL-STATUS              PIC X(10).
+001400     05  FILLER                     PIC X(10) VALUE SPACES.
+001410 
+001420 01  GLX-TOTAL-LINE.
+001430     05  FILLER            PIC X(24) VALUE "REVERSALS PROCESSED:".
+001440     05  GLX-TL-REV-COUNT           PIC ZZZ,ZZ9.
+001450     05  FILLER                     PIC X(06) VALUE SPACES.
+001460     05  FILLER               PIC X(20) VALUE "ORPHAN REVERSALS:".
+001470     05  GLX-TL-ORPHAN-COUNT        PIC ZZZ,ZZ9.
+001480     05  FILLER                     PIC X(60) VALUE SPACES.
+001490 
+001500 PROCEDURE DIVISION.
+001510*----------------------------------------------------------------
+001520*0000-MAINLINE
+001530*----------------------------------------------------------------
+001540 0000-MAINLINE.
+001550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001560     PERFORM 2000-BUILD-TABLE THRU 2000-EXIT
+001570         UNTIL GLX-EOF-REACHED.
+001580     PERFORM 3000-START-PASS-2 THRU 3000-EXIT.
+001590     PERFORM 4000-AUDIT-FILE THRU 4000-EXIT
+001600         UNTIL GLX-EOF-REACHED.
+001610     PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+001620     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001630     STOP RUN.
+001640 
+001650*----------------------------------------------------------------
+001660*1000-INITIALIZE - OPEN THE EXTRACT FOR PASS 1 AND PRIME THE
+001670*FIRST READ
+001680*----------------------------------------------------------------
+001690 1000-INITIALIZE.
+001700     OPEN INPUT  GL-DETAIL-FILE.
+001710     OPEN OUTPUT GL-REVAUD-RPT.
+001720     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001730         DISPLAY "GLREVAUD - OPEN ERROR ON GL-DETAIL-FILE "
+001740             GLX-DETAIL-STATUS
+001745         MOVE "Y" TO GLX-EOF-SWITCH
+001750         GO TO 1000-EXIT
+001760     END-IF.
+001770     WRITE REV-RPT-LINE FROM GLX-HDG-LINE-1.
+001780     WRITE REV-RPT-LINE FROM GLX-HDG-LINE-2.
+001790     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001800 1000-EXIT.
+001810     EXIT.
+001820 
+001830*----------------------------------------------------------------
+001840*2000-BUILD-TABLE - PASS 1.  LOAD EVERY TRANSACTION INTO THE
+001850*ORIGINAL-TRANSACTION TABLE, KEYED BY GLI-TRANS-SEQ
+001860*----------------------------------------------------------------
+001870 2000-BUILD-TABLE.
+001880     ADD 1 TO GLX-RECORDS-READ.
+001881     IF GLI-TRANS-SEQ > GLX-ORIG-SEQ-MAX
+001882         IF NOT GLX-SEQ-OVFL
+001883             DISPLAY "GLREVAUD - TRANS-SEQ EXCEEDS "
+001884                 GLX-ORIG-SEQ-MAX
+001885             DISPLAY "GLREVAUD - GLI-PD-REV-ORIG-SEQ CANNOT "
+001886                 "ADDRESS THIS ENTRY - REVERSALS MAY BE "
+001887                 "FALSELY FLAGGED AS ORPHANED"
+001888         END-IF
+001889         MOVE "Y" TO GLX-SEQ-OVFL-SW
+001890     END-IF.
+001891     IF GLX-ORIG-COUNT NOT < GLX-ORIG-MAX
+001895         IF NOT GLX-TABLE-FULL
+001896             DISPLAY "GLREVAUD - ORIGINAL TABLE FULL AT "
+001897                 GLX-ORIG-MAX " ENTRIES - AUDIT INCOMPLETE"
+001898         END-IF
+001901         MOVE "Y" TO GLX-TABLE-FULL-SW
+001910     ELSE
+001920         ADD 1 TO GLX-ORIG-COUNT
+001930         SET GLX-IX TO GLX-ORIG-COUNT
+001940         MOVE GLI-TRANS-SEQ   TO GLX-ORIG-SEQ (GLX-IX)
+001950         MOVE GLI-APPL-ID     TO GLX-ORIG-APPL-ID (GLX-IX)
+001960         MOVE GLI-TRANS-AMT   TO GLX-ORIG-AMT (GLX-IX)
+001970         MOVE GLI-DESCRIPTION TO GLX-ORIG-DESC (GLX-IX)
+001980     END-IF.
+001990     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002000 2000-EXIT.
+002010     EXIT.
+002020 
+002030*----------------------------------------------------------------
+002040*2100-READ-DETAIL
+002050*----------------------------------------------------------------
+002060 2100-READ-DETAIL.
+002070     READ GL-DETAIL-FILE
+002080         AT END
+002090             MOVE "Y" TO GLX-EOF-SWITCH
+002100     END-READ.
+002110 2100-EXIT.
+002120     EXIT.
+002130 
+002140*----------------------------------------------------------------
+002150*3000-START-PASS-2 - CLOSE AND RE-OPEN THE EXTRACT, RESET THE
+002160*END-OF-FILE SWITCH AND PRIME THE FIRST READ OF PASS 2
+002170*----------------------------------------------------------------
+002180 3000-START-PASS-2.
+002190     CLOSE GL-DETAIL-FILE.
+002200     MOVE "N" TO GLX-EOF-SWITCH.
+002210     OPEN INPUT GL-DETAIL-FILE.
+002220     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002230 3000-EXIT.
+002240     EXIT.
+002250 
+002260*----------------------------------------------------------------
+002270*4000-AUDIT-FILE - PASS 2.  FOR EACH REVERSAL RECORD, RESOLVE
+002280*ITS ORIGINAL TRANSACTION AND WRITE ONE AUDIT LINE
+002290*----------------------------------------------------------------
+002300 4000-AUDIT-FILE.
+002310     PERFORM 4100-TEST-REVERSAL THRU 4100-EXIT.
+002320     IF GLX-IS-REVERSAL
+002330         PERFORM 4200-RESOLVE-ORIGINAL THRU 4200-EXIT
+002340     END-IF.
+002350     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002360 4000-EXIT.
+002370     EXIT.
+002380 
+002390*----------------------------------------------------------------
+002400*4100-TEST-REVERSAL - A RECORD IS A REVERSAL WHEN EITHER THE
+002410*POSTING-DEFINITION REVERSED-CODE OR THE STATEMENT REVERSAL
+002420*CODE IS SET
+002430*----------------------------------------------------------------
+002440 4100-TEST-REVERSAL.
+002450     MOVE "N" TO GLX-IS-REVERSAL-SW.
+002460     IF GLI-PD-TRAN-CODE-REVERSED NOT = SPACES
+002470         SET GLX-IS-REVERSAL TO TRUE
+002480     END-IF.
+002490     IF GLI-PD-STMT-REVERSAL-CODE NOT = SPACE
+002500         SET GLX-IS-REVERSAL TO TRUE
+002510     END-IF.
+002520 4100-EXIT.
+002530     EXIT.
+002540 
+002550*----------------------------------------------------------------
+002560*4200-RESOLVE-ORIGINAL - SEARCH THE PASS-1 TABLE FOR THE
+002570*ORIGINAL TRANSACTION POINTED TO BY GLI-PD-REV-ORIG-SEQ AND
+002580*WRITE THE AUDIT-TRAIL LINE
+002581*NOTE - GLI-PD-REV-ORIG-SEQ IS A 4-DIGIT FIELD (MAX 9999) WHILE
+002582*THE TABLE IS KEYED BY THE 7-DIGIT GLI-TRANS-SEQ.  ON A DAY WITH
+002583*MORE THAN 9999 TRANSACTIONS A REVERSAL MAY POINT TO AN ORIGINAL
+002584*SEQUENCE NUMBER THIS SEARCH CANNOT ADDRESS AND WILL BE MARKED
+002585*ORPHAN; 2000-BUILD-TABLE DISPLAYS A WARNING WHEN THIS LIMIT IS
+002586*CROSSED
+002590*----------------------------------------------------------------
+002600 4200-RESOLVE-ORIGINAL.
+002610     ADD 1 TO GLX-REV-COUNT.
+002620     MOVE "N" TO GLX-REV-FOUND-SW.
+002630     MOVE GLI-TRANS-SEQ           TO GLX-DL-REV-SEQ.
+002640     MOVE GLI-PD-REV-ORIG-SEQ     TO GLX-DL-ORIG-SEQ.
+002650     MOVE GLI-PD-REV-ORIG-OCCUR   TO GLX-DL-OCCUR.
+002660     MOVE GLI-TRANS-AMT           TO GLX-DL-REV-AMT.
+002670     MOVE ZERO                    TO GLX-DL-ORIG-AMT.
+002680     SET GLX-IX TO 1.
+002690     SEARCH GLX-ORIG-ENTRY
+002700         AT END
+002710             CONTINUE
+002720         WHEN GLX-ORIG-SEQ (GLX-IX) = GLI-PD-REV-ORIG-SEQ
+002730             SET GLX-REV-FOUND TO TRUE
+002740             MOVE GLX-ORIG-AMT (GLX-IX) TO GLX-DL-ORIG-AMT
+002750     END-SEARCH.
+002760     IF GLX-REV-FOUND
+002770         MOVE "MATCHED"   TO GLX-DL-STATUS
+002780     ELSE
+002790         MOVE "ORPHAN"    TO GLX-DL-STATUS
+002800         ADD 1 TO GLX-ORPHAN-COUNT
+002810     END-IF.
+002820     WRITE REV-RPT-LINE FROM GLX-DETAIL-LINE.
+002830 4200-EXIT.
+002840     EXIT.
+002850 
+002860*----------------------------------------------------------------
+002870*8000-PRODUCE-TOTALS - WRITE THE CLOSING COUNTS LINE
+002880*----------------------------------------------------------------
+002890 8000-PRODUCE-TOTALS.
+002900     MOVE GLX-REV-COUNT    TO GLX-TL-REV-COUNT.
+002910     MOVE GLX-ORPHAN-COUNT TO GLX-TL-ORPHAN-COUNT.
+002920     WRITE REV-RPT-LINE FROM GLX-TOTAL-LINE.
+002930 8000-EXIT.
+002940     EXIT.
+002950 
+002960*----------------------------------------------------------------
+002970*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNT
+002980*----------------------------------------------------------------
+002990 9999-TERMINATE.
+003000     CLOSE GL-DETAIL-FILE.
+003010     CLOSE GL-REVAUD-RPT.
+003020     DISPLAY "GLREVAUD - RECORDS READ: " GLX-RECORDS-READ.
+003030 9999-EXIT.
+003040     EXIT.
