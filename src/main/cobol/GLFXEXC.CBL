@@ -0,0 +1,282 @@
+000100*****************************************************************
+000110** PROGRAM-ID: GLFXEXC
+000120** FOREIGN-EXCHANGE EXCEPTION REPORT FOR THE
+000130** POW_GL_DETAIL_OUTPUT EXTRACT.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. GLFXEXC.
+000170 AUTHOR. R L HARKNESS.
+000180 INSTALLATION. GENERAL LEDGER SYSTEMS.
+000190 DATE-WRITTEN. 08/08/2026.
+000200 DATE-COMPILED.
+000210*----------------------------------------------------------------
+000220*MODIFICATION HISTORY
+000230*----------------------------------------------------------------
+000240*DATE       BY     DESCRIPTION
+000250*---------- ------ -------------------------------------------
+000260*08/08/2026 RLH    INITIAL VERSION.  RECOMPUTES EACH FOREIGN-
+000270*                  CURRENCY TRANSACTION FROM GLI-ORIG-CURR-TRAN-
+000280*                  AMT TIMES GLI-EXCHG-RATE AND COMPARES THE
+000290*                  RESULT TO THE POSTED GLI-TRANS-AMT, WITHIN A
+000300*                  TOLERANCE READ FROM AN OPTIONAL PARAMETER
+000310*                  CARD, REPORTING ANY VARIANCE OUTSIDE IT.
+000320*----------------------------------------------------------------
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 SPECIAL-NAMES.
+000390     C01 IS TOP-OF-PAGE.
+000400 
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT GL-DETAIL-FILE ASSIGN TO GLDETAIL
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS GLX-DETAIL-STATUS.
+000470 
+000480     SELECT OPTIONAL GL-PARM-FILE ASSIGN TO GLFXPARM
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS GLX-PARM-STATUS.
+000510 
+000520     SELECT GL-FXEXC-RPT ASSIGN TO GLFXRPT
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS GLX-RPT-STATUS.
+000550 
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580*----------------------------------------------------------------
+000590*INPUT EXTRACT FILE - LAYOUT SUPPLIED BY POW_GL_DETAIL_OUTPUT
+000600*----------------------------------------------------------------
+000610 FD  GL-DETAIL-FILE
+000620     RECORDING MODE IS F
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY "POW_GL_Detail_Output".
+000650 
+000660*----------------------------------------------------------------
+000670*OPTIONAL TOLERANCE PARAMETER CARD - COL 1-7 IS THE TOLERANCE
+000680*AMOUNT (9(05)V99); WHEN THE CARD IS ABSENT OR BLANK THE
+000690*COMPILED-IN DEFAULT TOLERANCE APPLIES
+000700*----------------------------------------------------------------
+000710 FD  GL-PARM-FILE
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE OMITTED.
+000740 01  GLX-PARM-RECORD.
+000750     05  GLX-PARM-TOLERANCE         PIC 9(05)V99.
+000760     05  FILLER                     PIC X(73).
+000770 
+000780*----------------------------------------------------------------
+000790*OUTPUT FX EXCEPTION REPORT
+000800*----------------------------------------------------------------
+000810 FD  GL-FXEXC-RPT
+000820     RECORDING MODE IS F
+000830     LABEL RECORDS ARE OMITTED.
+000840 01  FX-RPT-LINE                      PIC X(132).
+000850 
+000860 WORKING-STORAGE SECTION.
+000870*----------------------------------------------------------------
+000880*SWITCHES AND COUNTERS
+000890*----------------------------------------------------------------
+000900 77  GLX-DETAIL-STATUS               PIC X(02) VALUE SPACES.
+000910     88  GLX-DETAIL-OK                         VALUE "00".
+000920     88  GLX-DETAIL-EOF                         VALUE "10".
+000930 77  GLX-PARM-STATUS                 PIC X(02) VALUE SPACES.
+000940     88  GLX-PARM-OK                           VALUE "00".
+000950 77  GLX-RPT-STATUS                  PIC X(02) VALUE SPACES.
+000960 77  GLX-EOF-SWITCH                  PIC X(01) VALUE "N".
+000970     88  GLX-EOF-REACHED                        VALUE "Y".
+000980 77  GLX-RECORDS-READ               PIC S9(09) COMP-3 VALUE ZERO.
+000990 77  GLX-FX-CHECKED                 PIC S9(09) COMP-3 VALUE ZERO.
+001000 77  GLX-FX-EXCEPTIONS              PIC S9(09) COMP-3 VALUE ZERO.
+001010 
+001020*----------------------------------------------------------------
+001030*TOLERANCE AND COMPUTATION WORK AREAS.  GLX-FX-TOLERANCE
+001040*DEFAULTS TO ONE UNIT OF LOCAL CURRENCY AND IS OVERRIDDEN BY
+001050*THE GLFXPARM PARAMETER CARD WHEN ONE IS SUPPLIED
+001060*----------------------------------------------------------------
+001070 77  GLX-FX-TOLERANCE               PIC S9(05)V99 COMP-3
+001080                                     VALUE 1.00.
+001090 77  GLX-EXPECTED-AMT               PIC S9(11)V99 COMP-3
+001100                                     VALUE ZERO.
+001110 77  GLX-VARIANCE-AMT               PIC S9(11)V99 COMP-3
+001120                                     VALUE ZERO.
+001130 77  GLX-ABS-VARIANCE               PIC S9(11)V99 COMP-3
+001140                                     VALUE ZERO.
+001150 
+001160*----------------------------------------------------------------
+001170*REPORT LINE WORK AREAS
+001180*----------------------------------------------------------------
+001190 01  GLX-HDG-LINE-1.
+001200     05  FILLER                     PIC X(28)
+001210             VALUE "GL FX EXCEPTION REPORT".
+001220     05  FILLER                     PIC X(104) VALUE SPACES.
+001230 
+001240 01  GLX-HDG-LINE-2.
+001250     05  FILLER                     PIC X(10) VALUE "TRANS SEQ".
+001260     05  FILLER                     PIC X(06) VALUE "CCY".
+001270     05  FILLER                   PIC X(18) VALUE "ORIG CURR AMT".
+001280     05  FILLER                     PIC X(14) VALUE "EXCHG RATE".
+001290     05  FILLER                   PIC X(18) VALUE "EXPECTED AMT".
+001300     05  FILLER                   PIC X(18) VALUE "POSTED AMT".
+001310     05  FILLER                   PIC X(18) VALUE "VARIANCE".
+001320     05  FILLER                     PIC X(30) VALUE SPACES.
+001330 
+001340 01  GLX-DETAIL-LINE.
+001350     05  GLX-DL-TRANS-SEQ           PIC ZZZZZZ9.
+001360     05  FILLER                     PIC X(03) VALUE SPACES.
+001370     05  GLX-DL-CURRENCY            PIC XXX.
+001380     05  FILLER                     PIC X(03) VALUE SPACES.
+001390     05  GLX-DL-ORIG-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001400     05  FILLER                     PIC X(03) VALUE SPACES.
+001410     05  GLX-DL-EXCHG-RATE          PIC Z(5)9.9(7)-.
+001420     05  FILLER                     PIC X(03) VALUE SPACES.
+001430     05  GLX-DL-EXPECTED-AMT        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001440     05  FILLER                     PIC X(03) VALUE SPACES.
+001450     05  GLX-DL-POSTED-AMT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001460     05  FILLER                     PIC X(03) VALUE SPACES.
+001470     05  GLX-DL-VARIANCE            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+001480     05  FILLER                     PIC X(06) VALUE SPACES.
+001490 
+001500 01  GLX-TOTAL-LINE.
+001510     05  FILLER               PIC X(24) VALUE "FX ITEMS CHECKED:".
+001520     05  GLX-TL-CHECKED             PIC ZZZ,ZZ9.
+001530     05  FILLER                     PIC X(06) VALUE SPACES.
+001540     05  FILLER               PIC X(20) VALUE "EXCEPTIONS FOUND:".
+001550     05  GLX-TL-EXCEPTIONS          PIC ZZZ,ZZ9.
+001560     05  FILLER                     PIC X(60) VALUE SPACES.
+001570 
+001580 PROCEDURE DIVISION.
+001590*----------------------------------------------------------------
+001600*0000-MAINLINE
+001610*----------------------------------------------------------------
+001620 0000-MAINLINE.
+001630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001640     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+001650         UNTIL GLX-EOF-REACHED.
+001660     PERFORM 8000-PRODUCE-TOTALS THRU 8000-EXIT.
+001670     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001680     STOP RUN.
+001690 
+001700*----------------------------------------------------------------
+001710*1000-INITIALIZE - OPEN FILES, LOAD THE TOLERANCE OVERRIDE WHEN
+001720*A PARAMETER CARD IS PRESENT, AND PRIME THE FIRST READ
+001730*----------------------------------------------------------------
+001740 1000-INITIALIZE.
+001750     OPEN INPUT  GL-DETAIL-FILE.
+001760     OPEN OUTPUT GL-FXEXC-RPT.
+001770     IF NOT GLX-DETAIL-OK AND NOT GLX-DETAIL-EOF
+001780         DISPLAY "GLFXEXC - OPEN ERROR ON GL-DETAIL-FILE "
+001790             GLX-DETAIL-STATUS
+001795         MOVE "Y" TO GLX-EOF-SWITCH
+001800         GO TO 1000-EXIT
+001810     END-IF.
+001820     PERFORM 1100-LOAD-TOLERANCE THRU 1100-EXIT.
+001830     WRITE FX-RPT-LINE FROM GLX-HDG-LINE-1.
+001840     WRITE FX-RPT-LINE FROM GLX-HDG-LINE-2.
+001850     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+001860 1000-EXIT.
+001870     EXIT.
+001880 
+001890*----------------------------------------------------------------
+001900*1100-LOAD-TOLERANCE - READ ONE CARD FROM THE OPTIONAL
+001910*TOLERANCE PARAMETER FILE AND OVERRIDE THE COMPILED-IN DEFAULT
+001920*WHEN A NON-ZERO TOLERANCE IS SUPPLIED
+001930*----------------------------------------------------------------
+001940 1100-LOAD-TOLERANCE.
+001950     OPEN INPUT GL-PARM-FILE.
+001960     IF NOT GLX-PARM-OK
+001970         GO TO 1100-EXIT
+001980     END-IF.
+001990     READ GL-PARM-FILE
+002000         AT END
+002010             GO TO 1100-CLOSE
+002020     END-READ.
+002030     IF GLX-PARM-TOLERANCE NOT = ZERO
+002040         MOVE GLX-PARM-TOLERANCE TO GLX-FX-TOLERANCE
+002050     END-IF.
+002060 1100-CLOSE.
+002070     CLOSE GL-PARM-FILE.
+002080 1100-EXIT.
+002090     EXIT.
+002100 
+002110*----------------------------------------------------------------
+002120*2000-PROCESS-FILE - ONE PASS PER INPUT RECORD
+002130*----------------------------------------------------------------
+002140 2000-PROCESS-FILE.
+002150     ADD 1 TO GLX-RECORDS-READ.
+002160     IF GLI-ORIG-CURR-TRAN-AMT NOT = ZERO
+002170         PERFORM 2100-CHECK-FX THRU 2100-FX-EXIT
+002180     END-IF.
+002190     PERFORM 2100-READ-DETAIL THRU 2100-EXIT.
+002200 2000-EXIT.
+002210     EXIT.
+002220 
+002230*----------------------------------------------------------------
+002240*2100-READ-DETAIL
+002250*----------------------------------------------------------------
+002260 2100-READ-DETAIL.
+002270     READ GL-DETAIL-FILE
+002280         AT END
+002290             MOVE "Y" TO GLX-EOF-SWITCH
+002300     END-READ.
+002310 2100-EXIT.
+002320     EXIT.
+002330 
+002340*----------------------------------------------------------------
+002350*2100-CHECK-FX - RECOMPUTE THE LOCAL-CURRENCY AMOUNT FROM THE
+002360*ORIGINAL-CURRENCY AMOUNT AND EXCHANGE RATE AND COMPARE IT TO
+002370*THE POSTED GLI-TRANS-AMT WITHIN GLX-FX-TOLERANCE
+002380*----------------------------------------------------------------
+002390 2100-CHECK-FX.
+002400     ADD 1 TO GLX-FX-CHECKED.
+002410     COMPUTE GLX-EXPECTED-AMT ROUNDED =
+002420         GLI-ORIG-CURR-TRAN-AMT * GLI-EXCHG-RATE.
+002430     COMPUTE GLX-VARIANCE-AMT =
+002440         GLI-TRANS-AMT - GLX-EXPECTED-AMT.
+002450     IF GLX-VARIANCE-AMT < ZERO
+002460         COMPUTE GLX-ABS-VARIANCE = GLX-VARIANCE-AMT * -1
+002470     ELSE
+002480         MOVE GLX-VARIANCE-AMT TO GLX-ABS-VARIANCE
+002490     END-IF.
+002500     IF GLX-ABS-VARIANCE > GLX-FX-TOLERANCE
+002510         ADD 1 TO GLX-FX-EXCEPTIONS
+002520         PERFORM 2110-PRINT-EXCEPTION THRU 2110-EXIT
+002530     END-IF.
+002540 2100-FX-EXIT.
+002550     EXIT.
+002560 
+002570*----------------------------------------------------------------
+002580*2110-PRINT-EXCEPTION - WRITE ONE EXCEPTION DETAIL LINE
+002590*----------------------------------------------------------------
+002600 2110-PRINT-EXCEPTION.
+002610     MOVE GLI-TRANS-SEQ        TO GLX-DL-TRANS-SEQ.
+002620     MOVE GLI-ORIG-CURRENCY    TO GLX-DL-CURRENCY.
+002630     MOVE GLI-ORIG-CURR-TRAN-AMT TO GLX-DL-ORIG-AMT.
+002640     MOVE GLI-EXCHG-RATE       TO GLX-DL-EXCHG-RATE.
+002650     MOVE GLX-EXPECTED-AMT     TO GLX-DL-EXPECTED-AMT.
+002660     MOVE GLI-TRANS-AMT        TO GLX-DL-POSTED-AMT.
+002670     MOVE GLX-VARIANCE-AMT     TO GLX-DL-VARIANCE.
+002680     WRITE FX-RPT-LINE FROM GLX-DETAIL-LINE.
+002690 2110-EXIT.
+002700     EXIT.
+002710 
+002720*----------------------------------------------------------------
+002730*8000-PRODUCE-TOTALS - WRITE THE CLOSING COUNTS LINE
+002740*----------------------------------------------------------------
+002750 8000-PRODUCE-TOTALS.
+002760     MOVE GLX-FX-CHECKED    TO GLX-TL-CHECKED.
+002770     MOVE GLX-FX-EXCEPTIONS TO GLX-TL-EXCEPTIONS.
+002780     WRITE FX-RPT-LINE FROM GLX-TOTAL-LINE.
+002790 8000-EXIT.
+002800     EXIT.
+002810 
+002820*----------------------------------------------------------------
+002830*9999-TERMINATE - CLOSE FILES AND SHOW THE FINAL RECORD COUNT
+002840*----------------------------------------------------------------
+002850 9999-TERMINATE.
+002860     CLOSE GL-DETAIL-FILE.
+002870     CLOSE GL-FXEXC-RPT.
+002880     DISPLAY "GLFXEXC - RECORDS READ: " GLX-RECORDS-READ.
+002890 9999-EXIT.
+002900     EXIT.
