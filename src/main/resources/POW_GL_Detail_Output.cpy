@@ -47,9 +47,9 @@
                 15  GLI-PD-DEP-WD                    PIC X(01).
                 15  GLI-NO-FOREIGN-DEP-ITEMS         PIC S9(04) COMP.
                 15  GLI-STMT-CATG                    PIC S9(03) COMP-3.
-                15  GLI-TRANS-AMT                    PIC S9(11)V99 COMP-3.
-                15  GLI-CASH-AMT                     PIC S9(11)V99 COMP-3.
-                15  GLI-LOC-INT-COLL                 PIC S9(05)V99 COMP-3.
+                15  GLI-TRANS-AMT                  PIC S9(11)V99 COMP-3.
+                15  GLI-CASH-AMT                   PIC S9(11)V99 COMP-3.
+                15  GLI-LOC-INT-COLL               PIC S9(05)V99 COMP-3.
                 15  GLI-CK-SERIAL-NO                 PIC S9(10) COMP-3.
                 15  GLI-TRANSFER-INFO.
                     20  GLI-APPL-ID-TO               PIC X(02).
@@ -59,14 +59,14 @@
                     20  GLI-FUNC-FROM                PIC X(02).
                     20  GLI-ACT-NO-FROM              PIC 9(15) COMP-3.
                 15  GLI-FLOAT-FIELDS.
-                    20  GLI-AMT-FLOAT-0              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-1              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-2              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-3              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-4              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-5              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-6              PIC S9(11)V99 COMP-3.
-                    20  GLI-AMT-FLOAT-7              PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-0            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-1            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-2            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-3            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-4            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-5            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-6            PIC S9(11)V99 COMP-3.
+                    20  GLI-AMT-FLOAT-7            PIC S9(11)V99 COMP-3.
                 15  GLI-NO-CR                        PIC S9(05) COMP-3.
                 15  GLI-NO-LOCAL-DEP-ITEMS           PIC S9(05) COMP-3.
                 15  GLI-NO-DR                        PIC S9(05) COMP-3.
@@ -83,11 +83,11 @@
                 15  GLI-INPUT-CURRENCY              PIC X(03).
                 15  GLI-ORIG-CURRENCY               PIC X(03).
              10 GLI-ORIG-CONTI.
-                15  GLI-ORIG-CURR-TRAN-AMT          PIC S9(11)V99  COMP-3.
-                15  GLI-EXCHG-RATE                  PIC S9(6)V9(7) COMP-3.
-                15  GLI-LOC-INT-COLL                PIC S9(7)V99   COMP-3.
-                15  GLI-LOC-INS-COLL                PIC S9(7)V99   COMP-3.
-                15  GLI-STMT-ACCT-SEQ               PIC S9(03)     COMP-3.
+                15  GLI-ORIG-CURR-TRAN-AMT        PIC S9(11)V99 COMP-3.
+                15  GLI-EXCHG-RATE                PIC S9(6)V9(7) COMP-3.
+                15  GLI-LOC-INT-COLL              PIC S9(7)V99   COMP-3.
+                15  GLI-LOC-INS-COLL              PIC S9(7)V99   COMP-3.
+                15  GLI-STMT-ACCT-SEQ             PIC S9(03)     COMP-3.
                 15  GLI-ONLINE-FUNC-ID              PIC X(02).
                 15  GLI-CUTOFF-STMT-DATE            PIC S9(07) COMP-3.
                 15  GLI-OVERRIDE-INT-CODE           PIC X(02).
@@ -110,4 +110,15 @@
                 15  GLI-TXN-REASON-CODE             PIC XXX.
                 15  GLI-REVERSAL-TXN-ORIG-SOURCE    PIC X(8).
                 15  GLI-DEVICE-ORIGIN-BRANCH        PIC S9(5) COMP-3.
-                15  FILLER                         PIC X(399).
\ No newline at end of file
+                15  GLI-PAYMENT-RAIL-INFO.
+                    20  GLI-PAYMENT-RAIL-CODE       PIC XX.
+                        88  GLI-RAIL-NONE               VALUE SPACES.
+                        88  GLI-RAIL-FEDNOW             VALUE "FN".
+                        88  GLI-RAIL-RTP                VALUE "RT".
+                        88  GLI-RAIL-ACH-SAMEDAY        VALUE "SD".
+                        88  GLI-RAIL-WIRE               VALUE "WI".
+                    20  GLI-PAYMENT-RAIL-PRIORITY   PIC X.
+                        88  GLI-RAIL-INSTANT             VALUE "I".
+                        88  GLI-RAIL-EXPEDITED           VALUE "E".
+                        88  GLI-RAIL-STANDARD            VALUE "S".
+                15  FILLER                         PIC X(396).
